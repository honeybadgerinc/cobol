@@ -0,0 +1,287 @@
+        Identification Division.
+        Program-Id. prog10.
+        Date-Written. 8/09/2026.
+        Author. Lucas Henry.
+        Date-Compiled.
+
+        Environment Division.
+
+        Input-Output Section.
+        File-Control.
+
+                Select Real-Estate-File
+                       assign to Real-Estate-File-Path.
+                Select Company-File
+                       assign to Company-File-Path.
+                Select Output-File
+                       assign to "prog10out.dat"
+                       organization is line sequential.
+
+        Data Division.
+
+        File Section.
+	FD	Real-Estate-File.
+	01	Input-Rec.
+		02 Adrs			Pic x(27).
+		02 City			Pic x(15).
+		02 Zip			Pic x(5).
+		02 State		Pic x(2).
+                02 Bedrooms        	Pic 9(1).
+                02 Bathrooms       	Pic 9(1).
+                02 Square-Feet     	Pic 9(4).
+		02 Property-Type	Pic x(8).
+		02 Sale-Day		Pic x(3).
+		02 Filler		Pic x(1).
+		02 Sale-Month		Pic x(3).
+		02 Filler		Pic x(1).
+		02 dayOfWeek		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-hour		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-minute		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-second		Pic 9(2).
+		02 Filler		Pic x(5).
+		02 Sale-Year		Pic 9(4).
+               	02 Sale-Price      	Pic 9(6).
+		02 Latitude		Pic 9(6)v99.
+		02 Longitude		Pic 9(7)v99.
+		02 Agent-ID		Pic 9(7).
+		02 Filler		Pic x.
+
+	FD	Company-File.
+	01	Company-Rec.
+		02	Last-Name	Pic X(10).
+		02	First-Name	Pic x(20).
+		02	Filler		Pic x(57).
+		02	Hired		Pic x(10).
+                02      SSN             Pic 9(7).
+                02	Mar-Stat        Pic X.
+                02      Emp-Stat        Pic x.
+		02	Salary          Pic 99v99.
+                02      Filler          Pic X.
+
+	FD	Output-File.
+	01	Output-Rec		Pic x(132).
+
+	Working-Storage Section.
+
+      * defaults to the county feed's usual location; Accept-From-Sysin
+      * in 1000-Init lets operations repoint a run at a differently
+      * named extract (e.g. a restated prior-month file) without
+      * having to hand-edit and recompile
+	01	Real-Estate-File-Path	Pic x(80) value
+		"/home1/c/a/acsi203/realestate.dat".
+
+	01	Company-File-Path	Pic x(80) value
+		"/home1/c/a/acsi203/company.dat".
+
+	01	Real-Estate-Eof		Pic x(3) value "no".
+		88 real-estate-end value "yes".
+
+	01	Company-Eof		Pic x(3) value "no".
+		88 company-end value "yes".
+
+      * commission rate applied to every closed sale's Sale-Price;
+      * real estate commissions in this market run around 3 percent
+	01	Commission-Rate	Pic v999 value .030.
+
+	01	Employee-Count		Pic 9(4) value zero.
+
+	01	Employee-Max		Pic 9(4) value 500.
+
+	01	Employee-Index		Pic 9(4) value zero.
+
+      * holds one row per agent read from company.dat, carrying only
+      * the fields the commission report needs plus the running
+      * sale-count/sale-accum this agent has closed
+	01	Employee-Table.
+		02 Employee-Data occurs 1 to 500 times
+			depending on Employee-Count.
+			03 Emp-Last-Name	Pic x(10).
+			03 Emp-First-Name	Pic x(20).
+			03 Emp-SSN		Pic 9(7).
+			03 Emp-Sale-Count	Pic 9(6) value zero.
+			03 Emp-Sale-Accum	Pic 9(12) value zero.
+			03 Emp-Commission-Accum	Pic 9(12)v99 value zero.
+
+      * count of sales whose Agent-ID matched no row in company.dat;
+      * printed in the footer rather than silently dropped
+	01	Unmatched-Agent-Count	Pic 9(6) value zero.
+
+	01	Sale-Commission		Pic 9(12)v99 value zero.
+
+	01	Report-Header.
+		02 Filler		Pic x(48) value spaces.
+		02 Filler		Pic x(35) value
+		    "Agent Commission Report".
+		02 Filler		Pic x(49) value spaces.
+
+	01	Report-Footer.
+		02 Filler		Pic x(59) value spaces.
+		02 Filler		Pic x(13) value
+		    	"End of Report".
+		02 Filler		Pic x(60) value spaces.
+
+	01	Unmatched-line.
+		02 Filler		Pic x(12) value spaces.
+		02 Filler		Pic x(34) value
+		    "Sales with no matching agent ID: ".
+		02 Unmatched-Out	Pic ZZZ,ZZ9.
+		02 Filler		Pic x(69) value spaces.
+
+	01	Column-headers.
+		02 Filler		Pic x(9) value "Last Name".
+		02 Filler		Pic x(3) value spaces.
+		02 Filler		Pic x(10) value "First Name".
+		02 Filler		Pic x(5) value spaces.
+		02 Filler		Pic x(5) value "Sales".
+		02 Filler		Pic x(5) value spaces.
+		02 Filler		Pic x(10) value "Sale accum".
+		02 Filler		Pic x(5) value spaces.
+		02 Filler		Pic x(10) value "Commission".
+
+	01	Info-Line.
+		02 Emp-Last-Name-Out	Pic x(10).
+		02 Filler		Pic x(2) value spaces.
+		02 Emp-First-Name-Out	Pic x(20).
+		02 Filler		Pic x(2) value spaces.
+		02 Emp-Sale-Count-Out	Pic ZZZ,ZZ9.
+		02 Filler		Pic x(2) value spaces.
+		02 Emp-Sale-Accum-Out	Pic $$,$$$,$$9.
+		02 Filler		Pic x(2) value spaces.
+		02 Emp-Commission-Out	Pic $$,$$$,$$9.99.
+
+	Procedure Division.
+
+      * Executes 'Init', 'Main-Loop', and 'Finish', in that order
+	0000-Main-Logic.
+		Perform 1000-Init.
+		Perform 1200-Main-Loop until real-estate-end.
+		Perform 1300-Finish.
+		Stop Run.
+
+      * loads company.dat into Employee-Table, opens realestate.dat
+      * and the output file, and writes the report header
+	1000-Init.
+
+		Accept Real-Estate-File-Path from Sysin.
+		If Real-Estate-File-Path = spaces
+			Move "/home1/c/a/acsi203/realestate.dat"
+				to Real-Estate-File-Path.
+
+		Accept Company-File-Path from Sysin.
+		If Company-File-Path = spaces
+			Move "/home1/c/a/acsi203/company.dat"
+				to Company-File-Path.
+
+		Open Input Real-Estate-File Company-File.
+		Open Output Output-File.
+
+		Perform 1060-Read-Employee
+			varying Employee-Index from 1 by 1
+			until company-end
+			or Employee-Index > Employee-Max.
+
+		Write Output-Rec from Report-Header.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Column-headers.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+
+		Read Real-Estate-File at end move "yes" to
+			Real-Estate-Eof.
+
+      * reads one employee record from company.dat into the next
+      * free slot of Employee-Table, growing Employee-Count by one
+	1060-Read-Employee.
+
+		Read Company-File at end move "yes" to Company-Eof
+		end-read.
+
+		If not company-end
+			Move Last-Name to
+				Emp-Last-Name(Employee-Index)
+			Move First-Name to
+				Emp-First-Name(Employee-Index)
+			Move SSN to Emp-SSN(Employee-Index)
+			Move Employee-Index to Employee-Count
+		End-if.
+
+      * no-op body; the search for the agent this sale's Agent-ID
+      * belongs to happens entirely in the Perform ... Varying's
+      * Until condition
+	2150-Classify-Agent.
+
+		Continue.
+
+      * looks up the selling agent by Agent-ID and, when found, adds
+      * this sale's price and computed commission to that agent's
+      * running totals; unmatched IDs are counted but not accumulated
+	1200-Main-Loop.
+
+		Perform 2150-Classify-Agent
+			varying Employee-Index from 1 by 1
+			until Employee-Index > Employee-Count
+			or Agent-ID = Emp-SSN(Employee-Index).
+
+		If Employee-Index > Employee-Count
+
+			Add 1 to Unmatched-Agent-Count
+
+		Else
+
+			Compute Sale-Commission =
+				Sale-Price * Commission-Rate
+			Add 1 to Emp-Sale-Count(Employee-Index)
+			Add Sale-Price to Emp-Sale-Accum(Employee-Index)
+			Add Sale-Commission to
+				Emp-Commission-Accum(Employee-Index)
+
+		End-if.
+
+		Read Real-Estate-File at end move "yes" to
+			Real-Estate-Eof.
+
+      * prints one agent's closed-sale count, sale-price total, and
+      * commission owed; agents with no closed sales are skipped
+	3000-Print-Agent.
+
+		If Emp-Sale-Count(Employee-Index) > 0
+
+			Move Emp-Last-Name(Employee-Index) to
+				Emp-Last-Name-Out
+			Move Emp-First-Name(Employee-Index) to
+				Emp-First-Name-Out
+			Move Emp-Sale-Count(Employee-Index) to
+				Emp-Sale-Count-Out
+			Move Emp-Sale-Accum(Employee-Index) to
+				Emp-Sale-Accum-Out
+			Move Emp-Commission-Accum(Employee-Index) to
+				Emp-Commission-Out
+			Write Output-Rec from Info-Line.
+
+      * prints one line per agent with closed sales, the unmatched
+      * count, and the report footer
+	1300-Finish.
+
+		Perform 3000-Print-Agent
+			varying Employee-Index from 1 by 1
+			until Employee-Index > Employee-Count.
+
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+
+		If Unmatched-Agent-Count > 0
+
+			Move Unmatched-Agent-Count to Unmatched-Out
+			Write Output-Rec from Unmatched-line
+			Move spaces to Output-Rec
+			Write Output-Rec
+
+		End-if.
+
+		Write Output-Rec from Report-Footer.
+
+		Close Real-Estate-File Company-File Output-File.
