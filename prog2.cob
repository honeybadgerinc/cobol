@@ -8,11 +8,17 @@
 
         Input-Output Section.
         File-Control.
-                Select Input-File 
-                       assign to "/home1/c/a/acsi203/realestate.dat".
+                Select Input-File
+                       assign to Input-File-Path.
                 Select Output-File
                        assign to "prog2out.dat"
                        organization is line sequential.
+                Select Review-File
+                       assign to "prog2review.dat"
+                       organization is line sequential.
+                Select Run-Control-File
+                       assign to "runcontrol.log"
+                       organization is line sequential.
 
         Data Division.
 
@@ -37,13 +43,35 @@
 		02 	Filler		Pic x.
 
 	FD	Output-File.
-	01	Output-Rec		Pic x(132).
+	01	Output-Rec		Pic x(145).
+
+	FD	Review-File.
+	01	Review-Rec		Pic x(145).
+
+	FD	Run-Control-File.
+	01	Run-Control-Rec		Pic x(54).
 
 
 	Working-Storage Section.
 
+      * defaults to the county feed's usual location; Accept-From-Sysin
+      * in 1000-Init lets operations repoint a run at a differently
+      * named extract (e.g. a restated prior-month file) without
+      * having to hand-edit and recompile
+	01	Input-File-Path		Pic x(80) value
+		"/home1/c/a/acsi203/realestate.dat".
+
 	01	Eof-Flag		Pic xxx value "No".
 
+      * threshold, in dollars per square foot, a sale's price-per-sqft
+      * may differ from the running average before it is flagged as an
+      * outlier for manual review
+	01	Outlier-Threshold	Pic 9(4) value 50.
+
+	01	Running-avg-p-SqFt	Pic 9(4) value 0.
+
+	01	Outlier-diff		Pic s9(4) value 0.
+
 	01	Average-line.
 		02 Filler		Pic x(16) value 
 			"Average Values:".
@@ -65,12 +93,27 @@
 
 	01	Sale-accum		Pic 9(12)V99 value 0.
 
+	01	PpSqFt-Accum		Pic 9(8)V99 value 0.
+
 	01	report-accum		Pic 9(4) value 0.
 
 	01	Price-p-SqFt		Pic 9(4) value 0.
 	
 	01	Estimate-value		Pic 9(6)V99 value 0.
 
+      * standard assumed mortgage terms used to turn Estimate-value
+      * into an estimated monthly payment; not tied to any particular
+      * buyer's actual rate, term, or down payment
+	01	Mortgage-Annual-Rate	Pic 9v9(5) value .065.
+
+	01	Mortgage-Months		Pic 9(3) value 360.
+
+	01	Mortgage-Monthly-Rate	Pic 9v9(9) value 0.
+
+	01	Mortgage-Growth-Factor	Pic 9(3)v9(9) value 0.
+
+	01	Monthly-Payment		Pic 9(6)V99 value 0.
+
 	01	Report-Counter.
 		02 Filler		Pic x(57) value spaces.
 		02 Filler		Pic x(28) value
@@ -117,8 +160,12 @@
 		02 Filler		Pic x(7) value spaces.
 		02 Filler		Pic x(13) value "Price/Sq Foot".
 		02 Filler		Pic x(1) value spaces.
-		02 Filler		Pic x(14) value 
-						"Estimate Value".		
+		02 Filler		Pic x(1) value "O".
+		02 Filler		Pic x(6) value spaces.
+		02 Filler		Pic x(14) value
+						"Estimate Value".
+		02 Filler		Pic x(3) value spaces.
+		02 Filler		Pic x(10) value "Mo.Payment".
 
 	01	Info-Line.
 		02 Adrs-Out	        Pic x(27).
@@ -146,8 +193,39 @@
 		02 Sale-Price-Out      	Pic $ZZZ,ZZ9.99.
                 02 Filler		Pic x(1) value spaces.
 		02 Price-p-SqFt-Out	Pic $ZZ9.99.
-		02 Filler		Pic x(7) value spaces.
-		02 Estimate-value-out	Pic $ZZZ,ZZ9.99.	
+		02 Filler		Pic x(1) value spaces.
+		02 Outlier-Out		Pic x.
+		02 Filler		Pic x(6) value spaces.
+		02 Estimate-value-out	Pic $ZZZ,ZZ9.99.
+		02 Filler		Pic x(1) value spaces.
+		02 Monthly-Payment-Out	Pic $ZZZ,ZZ9.99.
+
+      * the county's run-date/time stamp, split out of Function
+      * Current-Date for the run-control log
+	01	Current-Date-Time.
+		02 CDT-Year		Pic 9(4).
+		02 CDT-Month		Pic 9(2).
+		02 CDT-Day		Pic 9(2).
+		02 CDT-Hour		Pic 9(2).
+		02 CDT-Minute		Pic 9(2).
+		02 CDT-Second		Pic 9(2).
+		02 Filler		Pic x(7).
+
+      * one line per run, appended to runcontrol.log, so operations
+      * has an audit trail of every program run without having to
+      * open each individual report/error file after the fact
+	01	Run-Control-Line.
+		02 RCL-Program		Pic x(8) value "PROG2".
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Date		Pic x(10).
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Time		Pic x(8).
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Input-Out	Pic ZZZZZ9.
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Output-Out	Pic ZZZZZ9.
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Error-Out	Pic ZZZZZ9.
 
 	Procedure Division.
 
@@ -162,8 +240,15 @@
       * opens input-file and output-file, writes report header
       * writes line of spaces, then writes column headers
       * and writes the first output-rec
-		Open Input Input-File 
-                     output Output-File.
+		Accept Input-File-Path from Sysin.
+		If Input-File-Path = spaces
+			Move "/home1/c/a/acsi203/realestate.dat"
+				to Input-File-Path.
+
+		Open Input Input-File
+                     output Output-File
+                            Review-File.
+		Open Extend Run-Control-File.
 		Move Report-Header to Output-Rec.
 		Write Output-Rec from Report-Header.
 		Move spaces to Output-Rec.
@@ -193,17 +278,34 @@
 		IF Square-Feet > 0 THEN
 			Add Square-Feet to SqFt-accum
 			Add 1 to Nonzero-counter
-			Divide Square-feet into Sale-Price GIVING 
-				Price-p-SqFt-Out
+			Divide Square-feet into Sale-Price GIVING
+				Price-p-SqFt
+			MOVE Price-p-SqFt TO Price-p-SqFt-Out
 			Add Bathrooms to Bath-accum
 			Add Bedrooms to Bed-accum
 			Add Sale-Price to Sale-accum
+			Add Price-p-SqFt to PpSqFt-Accum
 		ELSE
 			Move 0 to Price-p-SqFt
 			MOVE Price-p-SqFt TO Price-p-SqFt-Out
 
 		END-IF.
 
+      * flags any sale whose price-per-square-foot is more than
+      * Outlier-Threshold away from the running average so far, and
+      * routes a copy of the line to the review file
+		Move spaces to Outlier-Out.
+		IF Nonzero-counter > 0 and Square-Feet > 0 THEN
+			Divide PpSqFt-Accum by Nonzero-counter GIVING
+				Running-avg-p-SqFt
+			Compute Outlier-diff = Price-p-SqFt -
+				Running-avg-p-SqFt
+			IF Outlier-diff > Outlier-Threshold or
+			   Outlier-diff < -Outlier-Threshold THEN
+				Move "*" to Outlier-Out
+			END-IF
+		END-IF.
+
 		IF City = "SACRAMENTO" OR "RIO LINDA" THEN
 			MULTIPLY Sale-Price BY 1.18
 				GIVING Estimate-value
@@ -216,8 +318,28 @@
 
 		END-IF.
 
+      * estimates a monthly mortgage payment on Estimate-value at
+      * the standard assumed rate and term, via the usual fixed-rate
+      * amortization formula
+		Compute Mortgage-Monthly-Rate rounded =
+			Mortgage-Annual-Rate / 12.
+
+		Compute Mortgage-Growth-Factor rounded =
+			(1 + Mortgage-Monthly-Rate) ** Mortgage-Months.
+
+		Compute Monthly-Payment rounded =
+			Estimate-value * Mortgage-Monthly-Rate *
+			Mortgage-Growth-Factor /
+			(Mortgage-Growth-Factor - 1).
+
+		Move Monthly-Payment to Monthly-Payment-Out.
+
 		Write Output-Rec from Info-Line.
 
+		IF Outlier-Out = "*" THEN
+			Write Review-Rec from Info-Line
+		END-IF.
+
 		Read Input-File at end move "Yes" to Eof-flag.
 
       * writes a line of spaces before writing the footer
@@ -253,5 +375,27 @@
 		Move spaces to Output-Rec.
 		Write Output-Rec.
 		Write Output-Rec from Report-Footer.
-		Close Input-File Output-File.
+		Perform 1900-Write-Run-Log.
+		Close Input-File Output-File Review-File
+		      Run-Control-File.
+
+      * appends one line to runcontrol.log recording when this run
+      * happened and how many records it read/wrote/errored
+	1900-Write-Run-Log.
+
+		Move function current-date to Current-Date-Time.
+
+		String CDT-Month "/" CDT-Day "/" CDT-Year
+			Delimited by size into RCL-Date
+		End-string.
+
+		String CDT-Hour ":" CDT-Minute ":" CDT-Second
+			Delimited by size into RCL-Time
+		End-string.
+
+		Move report-accum to RCL-Input-Out.
+		Move report-accum to RCL-Output-Out.
+		Move 0 to RCL-Error-Out.
+
+		Write Run-Control-Rec from Run-Control-Line.
 
