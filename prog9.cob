@@ -0,0 +1,203 @@
+	Identification Division.
+        Program-Id. prog9.
+        Date-Written. 8/09/2026.
+        Author. Lucas Henry.
+        Date-Compiled.
+
+        Environment Division.
+
+        Input-Output Section.
+        File-Control.
+
+                Select Input-File
+                       assign to Input-File-Path.
+                Select Output-File
+                       assign to "prog9out.dat"
+                       organization is line sequential.
+
+        Data Division.
+
+        File Section.
+	FD	Input-File.
+	01	Input-Rec.
+		02 Adrs			Pic x(27).
+		02 City			Pic x(15).
+		02 Zip			Pic x(5).
+		02 State		Pic x(2).
+                02 Bedrooms        	Pic 9(1).
+                02 Bathrooms       	Pic 9(1).
+                02 Square-Feet     	Pic 9(4).
+		02 Property-Type	Pic x(8).
+		02 Sale-Day		Pic x(3).
+		02 Filler		Pic x(1).
+		02 Sale-Month		Pic x(3).
+		02 Filler		Pic x(1).
+		02 dayOfWeek		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-hour		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-minute		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-second		Pic 9(2).
+		02 Filler		Pic x(5).
+		02 Sale-Year		Pic 9(4).
+               	02 Sale-Price      	Pic 9(6).
+		02 Latitude		Pic 9(6)v99.
+		02 Longitude		Pic 9(7)v99.
+		02 Filler		Pic x.
+
+	FD	Output-File.
+	01	Output-Rec		Pic x(132).
+
+
+	Working-Storage Section.
+
+      * defaults to the county feed's usual location; Accept-From-Sysin
+      * in 1000-Init lets operations repoint a run at a differently
+      * named extract (e.g. a restated prior-month file) without
+      * having to hand-edit and recompile
+	01	Input-File-Path		Pic x(80) value
+		"/home1/c/a/acsi203/realestate.dat".
+
+	01	Eof-Flag		Pic x(3) value "no".
+		88 end-reached value "yes".
+
+	01	Bucket-index		Pic 9(1) value zero.
+
+      * upper bound of each Sale-Price bucket; the last bucket's bound
+      * is set high enough to catch every sale at or above 1,000,000
+	01	Bucket-Bounds-data.
+		02 filler		Pic 9(7) value 0200000.
+		02 filler		Pic 9(7) value 0400000.
+		02 filler		Pic 9(7) value 0600000.
+		02 filler		Pic 9(7) value 0800000.
+		02 filler		Pic 9(7) value 1000000.
+		02 filler		Pic 9(7) value 9999999.
+
+	01	Bucket-Bounds-table redefines Bucket-Bounds-data.
+		02 bucket-upper occurs 6 times Pic 9(7).
+
+	01	Bucket-Labels-data.
+		02 filler		Pic x(14) value "Under 200K".
+		02 filler		Pic x(14) value "200K - 400K".
+		02 filler		Pic x(14) value "400K - 600K".
+		02 filler		Pic x(14) value "600K - 800K".
+		02 filler		Pic x(14) value "800K - 1M".
+		02 filler		Pic x(14) value "1M and over".
+
+	01	Bucket-Labels-table redefines Bucket-Labels-data.
+		02 bucket-labels occurs 6 times Pic x(14).
+
+	01	Bucket-counts.
+		02 counts-per-bucket occurs 6 times Pic 9(6) value zero.
+
+	01	Report-Header.
+		02 Filler		Pic x(45) value spaces.
+		02 Filler		Pic x(42) value
+		    "Sale-Price Distribution - Histogram Report".
+                02 Filler               Pic x(45) value spaces.
+
+	01	Report-Footer.
+		02 Filler		Pic x(59) value spaces.
+		02 Filler		Pic x(13) value
+		    	"End of Report".
+		02 Filler		Pic x(60) value spaces.
+
+	01	Report-Counter.
+		02 Filler		Pic x(49) value spaces.
+		02 Filler		Pic x(29) value
+		"Number of Records Processed: ".
+		02 counter		Pic 9(6) value 0.
+                02 Filler               Pic x(48) value spaces.
+
+	01	Column-headers.
+		02 Filler		Pic x(17) value
+		    "Sale-Price Range".
+		02 Filler		Pic x(3) value spaces.
+		02 Filler		Pic x(5) value "Count".
+
+	01	Info-Line.
+		02 Bucket-Label-Out	Pic x(14).
+		02 Filler		Pic x(3) value spaces.
+		02 Count-Out		Pic ZZZ,ZZ9.
+
+	Procedure Division.
+
+      * Executes 'Init', 'Main-Loop', and 'Finish', in that order
+	0000-Main-Logic.
+		Perform 1000-Init.
+		Perform 1200-Main-Loop until end-reached.
+		Perform 1300-Finish.
+		Stop Run.
+
+      * opens input-file and output-file and writes report header and
+      * column-headers
+	1000-Init.
+
+		Accept Input-File-Path from Sysin.
+		If Input-File-Path = spaces
+			Move "/home1/c/a/acsi203/realestate.dat"
+				to Input-File-Path.
+
+		Open Input Input-File.
+		Open Output Output-File.
+
+		Write Output-Rec from Report-Header.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Column-headers.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+
+		Read Input-File at end move "yes" to Eof-Flag.
+
+      * no-op body; the search for a matching bucket happens entirely
+      * in the Perform ... Varying's Until condition
+	2250-Classify-Bucket.
+
+		Continue.
+
+      * finds the bucket this sale's price falls into and adds one to
+      * its running count
+	1200-Main-Loop.
+
+		Perform 2250-Classify-Bucket varying Bucket-index
+			from 1 by 1 until Bucket-index > 6
+			or Sale-Price < bucket-upper(Bucket-index).
+
+		If Bucket-index > 6
+			Move 6 to Bucket-index.
+
+		Add 1 to counts-per-bucket(Bucket-index).
+
+		Add 1 to counter.
+
+		Read Input-File at end move "yes" to Eof-Flag.
+
+      * prints one bucket's count, skipping buckets with no sales
+	3000-Print-Bucket.
+
+		If counts-per-bucket(Bucket-index) > 0
+
+			Move bucket-labels(Bucket-index) to
+				Bucket-Label-Out
+			Move counts-per-bucket(Bucket-index) to
+				Count-Out
+			Write Output-Rec from Info-Line.
+
+      * prints one line per bucket in ascending price order, then the
+      * report footer
+	1300-Finish.
+
+		Perform 3000-Print-Bucket
+			varying Bucket-index from 1 by 1 until
+			Bucket-index > 6.
+
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Report-Counter.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Report-Footer.
+
+		Close Input-File Output-File.
