@@ -0,0 +1,128 @@
+	Identification Division.
+        Program-Id. prog8.
+        Date-Written. 8/09/2026.
+        Author. Lucas Henry.
+        Date-Compiled.
+
+      * lists a prog3/4/5 error file record-by-record and lets the
+      * operator key a corrected Input-Rec image for each line worth
+      * fixing; corrected records are written to prog8out.dat, which
+      * can be concatenated onto the next realestate.dat run instead
+      * of rerunning the whole batch for a handful of typos
+
+        Environment Division.
+
+        Input-Output Section.
+        File-Control.
+
+                Select Error-File
+                       assign to Error-File-Path
+                       organization is line sequential.
+                Select Corrected-File
+                       assign to "prog8out.dat"
+                       organization is line sequential.
+
+        Data Division.
+
+        File Section.
+      * wide enough for error3out.dat's 138-byte record image line,
+      * the widest of the three error files this program reads;
+      * error4out.dat/error5out.dat's shorter 122-byte lines read in
+      * with trailing spaces
+	FD	Error-File.
+	01	Error-Rec		Pic x(138).
+
+	FD	Corrected-File.
+	01	Corrected-Rec		Pic x(138).
+
+
+	Working-Storage Section.
+
+	01	Eof-Flag		Pic x(3) value "no".
+		88 end-reached value "yes".
+
+      * which program's error file to read; defaults to prog4's if
+      * the operator doesn't say otherwise
+	01	Source-Program		Pic x(1) value "4".
+
+	01	Error-File-Path		Pic x(80) value "error4out.dat".
+
+	01	Line-Number		Pic 9(6) value zero.
+
+	01	Line-Number-Out		Pic zzzzz9.
+
+	01	Correction-Choice	Pic x(6) value spaces.
+		88 done-correcting values "END" "end" "End".
+
+	01	Chosen-Line		Pic 9(6) value zero.
+
+	Procedure Division.
+
+      * Executes 'Init', 'Main-Loop', and 'Finish', in that order
+	0000-Main-Logic.
+		Perform 1000-Init.
+		Perform 1200-Main-Loop until end-reached.
+		Perform 1300-Finish.
+		Stop Run.
+
+      * asks which error file to work from, then opens it and the
+      * corrected-record output file
+	1000-Init.
+
+		Display "Correct records from which program's error".
+		Display "file - 3, 4, or 5 (default 4)?".
+		Accept Source-Program from Sysin.
+
+		Evaluate Source-Program
+			when "3"
+				Move "error3out.dat" to Error-File-Path
+			when "5"
+				Move "error5out.dat" to Error-File-Path
+			when other
+				Move "error4out.dat" to Error-File-Path
+		End-evaluate.
+
+		Open Input Error-File.
+		Open Output Corrected-File.
+
+		Read Error-File at end move "yes" to Eof-Flag.
+
+      * lists each error-file line with a line number so the operator
+      * can pick one to correct
+	1200-Main-Loop.
+
+		Add 1 to Line-Number.
+		Move Line-Number to Line-Number-Out.
+		Display Line-Number-Out " " Error-Rec.
+
+		Read Error-File at end move "yes" to Eof-Flag.
+
+      * prompts the operator for corrected records, keyed by the line
+      * number just listed, until "END" is entered
+	1300-Finish.
+
+		Perform 2000-Correct-Records until done-correcting.
+
+		Close Error-File Corrected-File.
+
+      * accepts one corrected Input-Rec image and writes it to
+      * Corrected-File; the operator re-keys the whole line, copying
+      * the unaffected columns from the listing above and fixing the
+      * ones that were flagged
+	2000-Correct-Records.
+
+		Display "Line number to correct (END to finish):".
+		Accept Correction-Choice from Sysin.
+
+		If not done-correcting
+
+			Move Correction-Choice to Chosen-Line
+
+			Display "Enter corrected record for line "
+				Chosen-Line ":"
+
+			Accept Corrected-Rec from Sysin
+
+			Write Corrected-Rec
+
+		End-if.
