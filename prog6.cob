@@ -0,0 +1,214 @@
+	Identification Division.
+        Program-Id. prog6.
+        Date-Written. 8/09/2026.
+        Author. Lucas Henry.
+        Date-Compiled.
+
+        Environment Division.
+
+        Input-Output Section.
+        File-Control.
+
+                Select Input-File
+                       assign to "/home1/c/a/acsi203/realestate.dat".
+		Select cityRatesFile
+                       assign to "/home1/c/a/acsi203/cityrates.dat"
+		       organization is indexed
+		       access mode is sequential
+		       record key is cityName.
+                Select Output-File
+                       assign to "prog6out.dat"
+                       organization is line sequential.
+
+        Data Division.
+
+        File Section.
+	FD	cityRatesFile.
+	01	cityRatesInput.
+		02 cityName		Pic x(15).
+		02 multiplierRate	Pic v999.
+
+	FD	Input-File.
+	01	Input-Rec.
+		02 Adrs			Pic x(27).
+		02 City			Pic x(15).
+		02 Zip			Pic x(5).
+		02 State		Pic x(2).
+                02 Bedrooms        	Pic 9(1).
+                02 Bathrooms       	Pic 9(1).
+                02 Square-Feet     	Pic 9(4).
+		02 Property-Type	Pic x(8).
+		02 Sale-Day		Pic x(3).
+		02 Filler		Pic x(1).
+		02 Sale-Month		Pic x(3).
+		02 Filler		Pic x(1).
+		02 dayOfWeek		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-hour		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-minute		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-second		Pic 9(2).
+		02 Filler		Pic x(5).
+		02 Sale-Year		Pic 9(4).
+               	02 Sale-Price      	Pic 9(6).
+		02 Latitude		Pic 9(6)v99.
+		02 Longitude		Pic 9(7)v99.
+		02 Filler		Pic x.
+
+	FD	Output-File.
+	01	Output-Rec		Pic x(132).
+
+
+	Working-Storage Section.
+
+	01	Eof-Flag		Pic x(3) value "no".
+		88 end-reached value "yes".
+
+      * the cityrates.dat file may grow or shrink as cities are added
+      * to the county's rate schedule (prog11.cob's Add transaction),
+      * so the table rides on an Occurs-Depending-On count instead of
+      * a fixed 22, the same pattern prog5.cob uses for its own copy
+      * of this same city list
+	01	City-Rollup-Count	Pic 9(4) value zero.
+
+	01	City-Rollup-Max		Pic 9(4) value 200.
+
+      * per-city rollup table, keyed off the same city list prog5
+      * already loads out of cityrates.dat
+	01	City-Rollup-Table.
+		02 City-Rollup-Data occurs 1 to 200 times
+			depending on City-Rollup-Count
+			Ascending Key is Rollup-City-Name
+			INDEXED BY city-index.
+		03 Rollup-City-Name	Pic x(15).
+		03 Rollup-Count		Pic 9(6) value 0.
+		03 Rollup-Sale-Accum	Pic 9(14) value 0.
+		03 Rollup-SqFt-Accum	Pic 9(12) value 0.
+
+	01	Report-Header.
+		02 Filler		Pic x(48) value spaces.
+		02 Filler		Pic x(36) value
+		    "Sales By City - Rollup Report".
+                02 Filler               Pic x(48) value spaces.
+
+	01	Report-Footer.
+		02 Filler		Pic x(59) value spaces.
+		02 Filler		Pic x(13) value
+		    	"End of Report".
+		02 Filler		Pic x(60) value spaces.
+
+	01	Report-Counter.
+		02 Filler		Pic x(49) value spaces.
+		02 Filler		Pic x(29) value
+		    "Number of Records Processed: ".
+		02 counter		Pic 9(6) value 0.
+                02 Filler               Pic x(48) value spaces.
+
+	01	Column-headers.
+		02 Filler		Pic x(15) value "City".
+		02 Filler		Pic x(5) value spaces.
+		02 Filler		Pic x(5) value "Sales".
+		02 Filler		Pic x(5) value spaces.
+		02 Filler		Pic x(12) value "Avg Price".
+		02 Filler		Pic x(5) value spaces.
+		02 Filler		Pic x(10) value "Avg SqFt".
+
+	01	Info-Line.
+		02 City-Out		Pic x(15).
+		02 Filler		Pic x(5) value spaces.
+		02 Count-Out		Pic ZZZ,ZZ9.
+		02 Filler		Pic x(3) value spaces.
+		02 Avg-Price-Out	Pic $ZZZ,ZZ9.99.
+		02 Filler		Pic x(3) value spaces.
+		02 Avg-SqFt-Out	Pic ZZZ9.
+
+	Procedure Division.
+
+      * Executes 'Init', 'Main-Loop', and 'Finish', in that order
+	0000-Main-Logic.
+		Perform 1000-Init.
+		Perform 1200-Main-Loop until end-reached.
+		Perform 1300-Finish.
+		Stop Run.
+
+      * opens input-file and output-file, loads the city table, and
+      * writes report header/column-headers
+	1000-Init.
+
+		Open Input Input-File.
+		Open Output Output-File.
+
+		Perform 1066-Read-City-Data
+		varying city-index from 1 by 1 until
+			city-index > City-Rollup-Max.
+
+		Write Output-Rec from Report-Header.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Column-headers.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+
+		Read Input-File at end move "yes" to Eof-Flag.
+
+      * loads the city rate file's city names into the rollup table
+	1066-Read-City-Data.
+
+		Open Input cityRatesFile.
+		Perform varying city-index from 1 by 1 until
+			city-index > City-Rollup-Max
+			Read cityRatesFile
+				at end exit perform
+			end-read
+			Move cityName to Rollup-City-Name(city-index)
+			Move city-index to City-Rollup-Count
+		End-perform.
+		Close cityRatesFile.
+
+      * finds the matching city row and adds this sale into its
+      * running totals
+	1200-Main-Loop.
+
+		SEARCH ALL City-Rollup-Data
+			when Rollup-City-Name(city-index) = City
+			Add 1 to Rollup-Count(city-index)
+			Add Sale-Price to Rollup-Sale-Accum(city-index)
+			Add Square-Feet to Rollup-SqFt-Accum(city-index)
+		End-Search.
+
+		Add 1 to counter.
+
+		Read Input-File at end move "yes" to Eof-Flag.
+
+      * prints one line per city with its average sale price and
+      * average square footage, then the report footer
+	1300-Finish.
+
+		Perform 3000-Print-City
+			varying city-index from 1 by 1 until
+			city-index > City-Rollup-Count.
+
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Report-Counter.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Report-Footer.
+
+		Close Input-File Output-File.
+
+      * prints one city's rollup line, skipping cities with no sales
+	3000-Print-City.
+
+		If Rollup-Count(city-index) > 0
+
+			Move Rollup-City-Name(city-index) to City-Out
+			Move Rollup-Count(city-index) to Count-Out
+			Divide Rollup-Count(city-index) into
+				Rollup-Sale-Accum(city-index) giving
+				Avg-Price-Out
+			Divide Rollup-Count(city-index) into
+				Rollup-SqFt-Accum(city-index) giving
+				Avg-SqFt-Out
+			Write Output-Rec from Info-Line.
