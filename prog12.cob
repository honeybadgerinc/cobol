@@ -0,0 +1,215 @@
+        Identification Division.
+        Program-Id. prog12.
+        Date-Written. 8/09/2026.
+        Author. Lucas Henry.
+        Date-Compiled.
+
+      * merges one or more same-layout realestate.dat extract files
+      * into a single output file, dropping any record whose
+      * Adrs/Sale-Day/Sale-Month/Sale-Year/Sale-Price combination
+      * already came in from an earlier extract in this run, so a
+      * multi-file day (corrections, late batches) doesn't need a
+      * manual cut-and-paste before prog1 through prog5 run
+
+        Environment Division.
+
+        Input-Output Section.
+        File-Control.
+
+                Select Extract-File
+                       assign to Extract-File-Path.
+                Select Merged-File
+                       assign to Merged-File-Path
+                       organization is line sequential.
+
+        Data Division.
+
+        File Section.
+	FD	Extract-File.
+	01	Extract-Rec.
+		02	Adrs		Pic x(27).
+		02	City		Pic x(15).
+		02	Zip		Pic x(5).
+		02	State		Pic x(2).
+		02      	Bedrooms        	Pic 9(1).
+		02	Bathrooms       	Pic 9(1).
+		02      	Square-Feet     	Pic 9(4).
+		02	Property-Type	Pic x(8).
+		02	Sale-Day		Pic x(3).
+		02	Filler		Pic x(1).
+		02	Sale-Month		Pic x(3).
+		02	Filler		Pic x(1).
+		02	dayOfWeek		Pic 9(2).
+		02	Filler		Pic x(1).
+		02	Sale-hour		Pic 9(2).
+		02	Filler		Pic x(1).
+		02	Sale-minute	Pic 9(2).
+		02	Filler		Pic x(1).
+		02	Sale-second	Pic 9(2).
+		02	Filler		Pic x(1).
+		02	Filler		Pic x(3).
+		02	Filler		Pic x(1).
+		02	Sale-Year		Pic 9(4).
+		02      	Sale-Price      	Pic 9(6).
+		02	Latitude		Pic 9(6)v99.
+		02	Longitude		Pic 9(7)v99.
+		02	Agent-ID		Pic 9(7).
+		02	Filler		Pic x.
+
+	FD	Merged-File.
+	01	Merged-Rec		Pic x(122).
+
+	Working-Storage Section.
+
+      * defaults to the county feed's usual location; Accept-From-Sysin
+      * lets operations write the merged result somewhere else (e.g.
+      * a staging file to eyeball before it becomes the real extract)
+	01	Merged-File-Path	Pic x(80) value
+		"/home1/c/a/acsi203/realestate.dat".
+
+	01	Extract-File-Path	Pic x(80) value spaces.
+
+	01	Done-Flag		Pic x(3) value "no".
+		88 done-merging value "yes".
+
+	01	Extract-Eof		Pic x(3) value "no".
+		88 extract-end value "yes".
+
+	01	Files-Merged-Count	Pic 9(3) value 0.
+
+	01	Records-Written-Count	Pic 9(6) value 0.
+
+	01	Duplicate-Count		Pic 9(6) value 0.
+
+	01	Duplicate-Flag		Pic x(3) value "no".
+		88 duplicate-found value "yes".
+
+      * holds one Adrs/Sale-Day/Sale-Month/Sale-Year/Sale-Price
+      * combination per record already written this run, so later
+      * extracts can be checked against everything merged so far; the
+      * table rides on an Occurs-Depending-On count the same way
+      * prog5's City-Rates-Table does
+	01	Merge-Key-Count		Pic 9(4) value zero.
+
+	01	Merge-Key-Max		Pic 9(4) value 5000.
+
+	01	Merge-Key-Table.
+		02 Merge-Key-Entry occurs 1 to 5000 times
+			depending on Merge-Key-Count
+			indexed by Merge-Key-Index.
+			03 MK-Adrs		Pic x(27).
+			03 MK-Sale-Day		Pic x(3).
+			03 MK-Sale-Month	Pic x(3).
+			03 MK-Sale-Year		Pic 9(4).
+			03 MK-Sale-Price	Pic 9(6).
+
+	Procedure Division.
+
+      * Executes 'Init', 'Main-Loop', and 'Finish', in that order
+	0000-Main-Logic.
+		Perform 1000-Init.
+		Perform 1200-Main-Loop until done-merging.
+		Perform 1300-Finish.
+		Stop Run.
+
+	1000-Init.
+
+		Accept Merged-File-Path from Sysin.
+		If Merged-File-Path = spaces
+			Move "/home1/c/a/acsi203/realestate.dat"
+				to Merged-File-Path.
+
+		Open Output Merged-File.
+
+		Display "Real Estate Extract Merge".
+		Display "Merging into: " Merged-File-Path.
+
+      * prompts for one extract file at a time; a blank or "END"
+      * entry finishes the run
+	1200-Main-Loop.
+
+		Display "Extract file to merge (END when done):".
+		Accept Extract-File-Path from Sysin.
+
+		If Extract-File-Path = spaces or
+		   Extract-File-Path = "END"
+			Move "yes" to Done-Flag
+		Else
+			Perform 2000-Process-One-File
+		End-if.
+
+	1300-Finish.
+
+		Close Merged-File.
+
+		Display "Files merged: " Files-Merged-Count.
+		Display "Records written: " Records-Written-Count.
+		Display "Duplicates dropped: " Duplicate-Count.
+
+      * opens one extract file and merges every record that isn't a
+      * duplicate of something already written this run
+	2000-Process-One-File.
+
+		Open Input Extract-File.
+		Add 1 to Files-Merged-Count.
+
+		Read Extract-File at end move "yes" to Extract-Eof.
+
+		Perform 2100-Merge-Record until extract-end.
+
+		Close Extract-File.
+		Move "no" to Extract-Eof.
+
+      * checks the current record against every key merged so far,
+      * writes it and records its key if it is new, otherwise counts
+      * it as a duplicate and drops it
+	2100-Merge-Record.
+
+		Perform 2200-Check-Duplicate.
+
+		If duplicate-found
+			Add 1 to Duplicate-Count
+		Else
+			If Merge-Key-Count < Merge-Key-Max
+				Write Merged-Rec from Extract-Rec
+				Add 1 to Records-Written-Count
+				Perform 2300-Add-Key
+			Else
+				Display "Merge key table full - "
+					"remaining records dropped"
+				Move "yes" to Done-Flag
+				Move "yes" to Extract-Eof
+			End-if
+		End-if.
+
+		Read Extract-File at end move "yes" to Extract-Eof.
+
+      * sequential search, since Merge-Key-Table fills in whatever
+      * order records are read rather than by any sorted key
+	2200-Check-Duplicate.
+
+		Move "no" to Duplicate-Flag.
+
+		Set Merge-Key-Index to 1.
+
+		Search Merge-Key-Entry
+			at end
+				continue
+			when MK-Adrs(Merge-Key-Index) = Adrs and
+			     MK-Sale-Day(Merge-Key-Index) = Sale-Day and
+			     MK-Sale-Month(Merge-Key-Index) = Sale-Month
+			     and
+			     MK-Sale-Year(Merge-Key-Index) = Sale-Year
+			     and
+			     MK-Sale-Price(Merge-Key-Index) = Sale-Price
+				Move "yes" to Duplicate-Flag
+		End-search.
+
+	2300-Add-Key.
+
+		Add 1 to Merge-Key-Count.
+		Move Adrs to MK-Adrs(Merge-Key-Count).
+		Move Sale-Day to MK-Sale-Day(Merge-Key-Count).
+		Move Sale-Month to MK-Sale-Month(Merge-Key-Count).
+		Move Sale-Year to MK-Sale-Year(Merge-Key-Count).
+		Move Sale-Price to MK-Sale-Price(Merge-Key-Count).
