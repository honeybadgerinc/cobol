@@ -0,0 +1,201 @@
+        Identification Division.
+        Program-Id. prog11.
+        Date-Written. 8/09/2026.
+        Author. Lucas Henry.
+        Date-Compiled.
+
+      * lets an operator add, change, or delete a city's entry in
+      * cityrates.dat one transaction at a time instead of hand-editing
+      * the flat file; cityrates.dat is keyed on cityName so an Add
+      * against a city already on file is rejected by the file system
+      * itself instead of silently duplicating a row, and multiplierRate
+      * is range-checked before it is written
+
+        Environment Division.
+
+        Input-Output Section.
+        File-Control.
+
+                Select cityRatesFile
+                       assign to "/home1/c/a/acsi203/cityrates.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is cityName.
+
+        Data Division.
+
+        File Section.
+	FD	cityRatesFile.
+	01	cityRatesInput.
+		02 cityName		Pic x(15).
+		02 multiplierRate	Pic v999.
+
+	Working-Storage Section.
+
+	01	Txn-Code		Pic x value spaces.
+		88 add-txn	value "A" "a".
+		88 change-txn	value "C" "c".
+		88 delete-txn	value "D" "d".
+		88 quit-txn	value "Q" "q".
+
+	01	City-Name-Entry		Pic x(15) value spaces.
+
+      * keyed in as a decimal fraction, e.g. ".180" for an 18% uplift,
+      * then converted to multiplierRate's Pic v999 via Function Numval
+	01	Rate-Entry		Pic x(5) value spaces.
+
+	01	Rate-Value		Pic v999 value zero.
+
+      * sane bounds on multiplierRate; zero or negative is not a real
+      * uplift, and anything above 50% is almost certainly a typo
+	01	Min-Rate		Pic v999 value .001.
+
+	01	Max-Rate		Pic v999 value .500.
+
+	01	Bad-Rate-Flag		Pic x(3) value "no".
+		88 bad-rate	value "yes".
+
+	01	Not-Found-Flag		Pic x(3) value "no".
+		88 not-found	value "yes".
+
+	01	Duplicate-Flag		Pic x(3) value "no".
+		88 duplicate-key value "yes".
+
+	Procedure Division.
+
+      * Executes 'Init', 'Main-Loop', and 'Finish', in that order
+	0000-Main-Logic.
+		Perform 1000-Init.
+		Perform 1200-Main-Loop until quit-txn.
+		Perform 1300-Finish.
+		Stop Run.
+
+	1000-Init.
+
+		Open I-O cityRatesFile.
+
+		Display "City Rate Maintenance".
+
+      * prompts for one transaction at a time; a blank or unrecognized
+      * code falls through to Q so a stray Enter does not loop forever
+	1200-Main-Loop.
+
+		Display "Transaction - Add, Change, Delete, Quit".
+		Display "(A/C/D/Q)?".
+		Accept Txn-Code from Sysin.
+
+		Evaluate true
+			when add-txn
+				Perform 2100-Add-City
+			when change-txn
+				Perform 2200-Change-City
+			when delete-txn
+				Perform 2300-Delete-City
+			when quit-txn
+				Continue
+			when other
+				Display "Unrecognized entry"
+				Move "Q" to Txn-Code
+		End-evaluate.
+
+	1300-Finish.
+
+		Close cityRatesFile.
+
+      * reads a city name and a multiplierRate, range-checks the rate,
+      * and writes a new cityrates.dat entry; a duplicate cityName is
+      * rejected by the indexed file's unique key instead of being
+      * written over the existing entry
+	2100-Add-City.
+
+		Display "City name (up to 15 characters):".
+		Accept City-Name-Entry from Sysin.
+
+		Display "Multiplier rate, as a decimal (e.g. .180):".
+		Accept Rate-Entry from Sysin.
+
+		Perform 2900-Validate-Rate.
+
+		If bad-rate
+			Display "Rate out of range - city not added."
+		Else
+			Move City-Name-Entry to cityName
+			Move Rate-Value to multiplierRate
+
+			Move "no" to Duplicate-Flag
+			Write cityRatesInput
+				invalid key move "yes" to Duplicate-Flag
+			End-write
+
+			If duplicate-key
+				Display "City already on file -"
+				Display "use Change instead."
+			Else
+				Display "City added."
+			End-if
+		End-if.
+
+      * reads a city name, looks it up, and if found rewrites its
+      * multiplierRate with the newly-entered value
+	2200-Change-City.
+
+		Display "City name to change:".
+		Accept City-Name-Entry from Sysin.
+
+		Move City-Name-Entry to cityName
+
+		Move "no" to Not-Found-Flag
+		Read cityRatesFile
+			invalid key move "yes" to Not-Found-Flag
+		End-read
+
+		If not-found
+			Display "City not on file."
+		Else
+			Display "New multiplier rate, as a decimal"
+			Display "(e.g. .180):"
+			Accept Rate-Entry from Sysin
+
+			Perform 2900-Validate-Rate
+
+			If bad-rate
+				Display "Rate out of range."
+			Else
+				Move Rate-Value to multiplierRate
+				Rewrite cityRatesInput
+				Display "City rate changed."
+			End-if
+		End-if.
+
+      * reads a city name, looks it up, and if found deletes its
+      * cityrates.dat entry
+	2300-Delete-City.
+
+		Display "City name to delete:".
+		Accept City-Name-Entry from Sysin.
+
+		Move City-Name-Entry to cityName
+
+		Move "no" to Not-Found-Flag
+		Read cityRatesFile
+			invalid key move "yes" to Not-Found-Flag
+		End-read
+
+		If not-found
+			Display "City not on file."
+		Else
+			Delete cityRatesFile record
+			Display "City deleted."
+		End-if.
+
+      * converts the keyed-in decimal text to a numeric value and
+      * checks it against Min-Rate/Max-Rate
+	2900-Validate-Rate.
+
+		Move "no" to Bad-Rate-Flag.
+		Compute Rate-Value rounded = Function Numval(Rate-Entry)
+			on size error move "yes" to Bad-Rate-Flag.
+
+		If Rate-Value < Min-Rate or Rate-Value > Max-Rate
+			Move "yes" to Bad-Rate-Flag
+		End-if.
