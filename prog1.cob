@@ -7,11 +7,17 @@
         Environment Division.
         Input-Output Section.
         File-Control.
-                Select Input-File 
-                       assign to "/home1/c/a/acsi203/realestate.dat".
+                Select Input-File
+                       assign to Input-File-Path.
                 Select Output-File
                        assign to "prog1out.dat"
                        organization is line sequential.
+                Select Csv-File
+                       assign to "prog1out.csv"
+                       organization is line sequential.
+                Select Run-Control-File
+                       assign to "runcontrol.log"
+                       organization is line sequential.
 
         Data Division.
         File Section.
@@ -37,9 +43,41 @@
 	FD	Output-File.
 	01	Output-Rec		Pic x(132).
 
+	FD	Csv-File.
+	01	Csv-Rec			Pic x(80).
+
+	FD	Run-Control-File.
+	01	Run-Control-Rec		Pic x(54).
+
 
 	Working-Storage Section.
 
+      * defaults to the county feed's usual location; Accept-From-Sysin
+      * in 1000-Init lets operations repoint a run at a differently
+      * named extract (e.g. a restated prior-month file) without
+      * having to hand-edit and recompile
+	01	Input-File-Path		Pic x(80) value
+		"/home1/c/a/acsi203/realestate.dat".
+
+	01	Csv-Line.
+		02 Csv-Adrs		Pic x(27).
+		02 Csv-Comma1		Pic x value ",".
+		02 Csv-City		Pic x(15).
+		02 Csv-Comma2		Pic x value ",".
+		02 Csv-Zip		Pic x(5).
+		02 Csv-Comma3		Pic x value ",".
+		02 Csv-State		Pic x(2).
+		02 Csv-Comma4		Pic x value ",".
+		02 Csv-Bedrooms		Pic x(1).
+		02 Csv-Comma5		Pic x value ",".
+		02 Csv-Bathrooms	Pic x(1).
+		02 Csv-Comma6		Pic x value ",".
+		02 Csv-Square-Feet	Pic x(4).
+		02 Csv-Comma7		Pic x value ",".
+		02 Csv-Property-Type	Pic x(8).
+		02 Csv-Comma8		Pic x value ",".
+		02 Csv-Sale-Price	Pic x(6).
+
 	01	Eof-Flag		Pic xxx value "No".
 
 	01	Report-Counter.
@@ -111,6 +149,33 @@
 		02 Sale-Price-Out      	Pic x(6).		
                 02 Filler          	Pic x(5).
 
+      * the county's run-date/time stamp, split out of Function
+      * Current-Date for the run-control log
+	01	Current-Date-Time.
+		02 CDT-Year		Pic 9(4).
+		02 CDT-Month		Pic 9(2).
+		02 CDT-Day		Pic 9(2).
+		02 CDT-Hour		Pic 9(2).
+		02 CDT-Minute		Pic 9(2).
+		02 CDT-Second		Pic 9(2).
+		02 Filler		Pic x(7).
+
+      * one line per run, appended to runcontrol.log, so operations
+      * has an audit trail of every program run without having to
+      * open each individual report/error file after the fact
+	01	Run-Control-Line.
+		02 RCL-Program		Pic x(8) value "PROG1".
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Date		Pic x(10).
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Time		Pic x(8).
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Input-Out	Pic ZZZZZ9.
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Output-Out	Pic ZZZZZ9.
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Error-Out	Pic ZZZZZ9.
+
 	Procedure Division.
       * Executes 'Init', 'Main-Loop', and 'Finish', in that order
 	0000-Main-Logic.
@@ -123,8 +188,15 @@
       * opens input-file and output-file, writes report header
       * writes line of spaces, then writes column headers
       * and writes the first output-rec
-		Open Input Input-File 
-                     output Output-File.
+		Accept Input-File-Path from Sysin.
+		If Input-File-Path = spaces
+			Move "/home1/c/a/acsi203/realestate.dat"
+				to Input-File-Path.
+
+		Open Input Input-File
+                     output Output-File
+                            Csv-File.
+		Open Extend Run-Control-File.
 		Move Report-Header to Output-Rec.
 		Write Output-Rec from Report-Header.
 		Move spaces to Output-Rec.
@@ -150,6 +222,20 @@
 		Move Sale-Price to Sale-Price-Out.
 		Add 1 to counter.
 		Write Output-Rec from Info-Line.
+
+      * writes the same record as a comma-delimited line for
+      * the county analysts' spreadsheet/GIS tools
+		Move Adrs to Csv-Adrs.
+		Move City to Csv-City.
+		Move Zip to Csv-Zip.
+		Move State to Csv-State.
+		Move Bedrooms to Csv-Bedrooms.
+		Move Bathrooms to Csv-Bathrooms.
+		Move Square-Feet to Csv-Square-Feet.
+		Move Property-Type to Csv-Property-Type.
+		Move Sale-Price to Csv-Sale-Price.
+		Write Csv-Rec from Csv-Line.
+
 		Read Input-File at end move "Yes" to Eof-flag.
       * writes a line of spaces before writing the footer
       * closes input and output files
@@ -158,5 +244,27 @@
 		Write Output-Rec.
 		Write Output-Rec from Report-Footer.
 		Write Output-Rec from Report-Counter.
-		Close Input-File Output-File.
+		Perform 1900-Write-Run-Log.
+		Close Input-File Output-File Csv-File
+		      Run-Control-File.
+
+      * appends one line to runcontrol.log recording when this run
+      * happened and how many records it read/wrote/errored
+	1900-Write-Run-Log.
+
+		Move function current-date to Current-Date-Time.
+
+		String CDT-Month "/" CDT-Day "/" CDT-Year
+			Delimited by size into RCL-Date
+		End-string.
+
+		String CDT-Hour ":" CDT-Minute ":" CDT-Second
+			Delimited by size into RCL-Time
+		End-string.
+
+		Move counter to RCL-Input-Out.
+		Move counter to RCL-Output-Out.
+		Move 0 to RCL-Error-Out.
+
+		Write Run-Control-Rec from Run-Control-Line.
 
