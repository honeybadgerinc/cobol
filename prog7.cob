@@ -0,0 +1,196 @@
+	Identification Division.
+        Program-Id. prog7.
+        Date-Written. 8/09/2026.
+        Author. Lucas Henry.
+        Date-Compiled.
+
+        Environment Division.
+
+        Input-Output Section.
+        File-Control.
+
+                Select Input-File
+                       assign to "/home1/c/a/acsi203/realestate.dat".
+                Select Output-File
+                       assign to "prog7out.dat"
+                       organization is line sequential.
+
+        Data Division.
+
+        File Section.
+	FD	Input-File.
+	01	Input-Rec.
+		02 Adrs			Pic x(27).
+		02 City			Pic x(15).
+		02 Zip			Pic x(5).
+		02 State		Pic x(2).
+                02 Bedrooms        	Pic 9(1).
+                02 Bathrooms       	Pic 9(1).
+                02 Square-Feet     	Pic 9(4).
+		02 Property-Type	Pic x(8).
+		02 Sale-Day		Pic x(3).
+		02 Filler		Pic x(1).
+		02 Sale-Month		Pic x(3).
+		02 Filler		Pic x(1).
+		02 dayOfWeek		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-hour		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-minute		Pic 9(2).
+		02 Filler		Pic x(1).
+		02 Sale-second		Pic 9(2).
+		02 Filler		Pic x(5).
+		02 Sale-Year		Pic 9(4).
+               	02 Sale-Price      	Pic 9(6).
+		02 Latitude		Pic 9(6)v99.
+		02 Longitude		Pic 9(7)v99.
+		02 Filler		Pic x.
+
+	FD	Output-File.
+	01	Output-Rec		Pic x(132).
+
+
+	Working-Storage Section.
+
+	01	Eof-Flag		Pic x(3) value "no".
+		88 end-reached value "yes".
+
+	01	Month-index		Pic 9(2) value zero.
+
+      * calendar-order month names, used both to drive the Sale-Month
+      * match and to print the rollup lines in calendar order
+	01	Month-data.
+		02 filler		Pic x(3) value "Jan".
+		02 filler		Pic x(3) value "Feb".
+		02 filler		Pic x(3) value "Mar".
+		02 filler		Pic x(3) value "Apr".
+		02 filler		Pic x(3) value "May".
+		02 filler		Pic x(3) value "Jun".
+		02 filler		Pic x(3) value "Jul".
+		02 filler		Pic x(3) value "Aug".
+		02 filler		Pic x(3) value "Sep".
+		02 filler		Pic x(3) value "Oct".
+		02 filler		Pic x(3) value "Nov".
+		02 filler		Pic x(3) value "Dec".
+		02 filler		Pic x(3) value "Oth".
+
+	01	Month-table redefines Month-data.
+		02 months occurs 13 times Pic x(3).
+
+	01	Month-counts.
+		02 counts-per-month occurs 13 times Pic 9(6) value zero.
+
+	01	Month-sale-accums.
+		02 sale-accums-per-month occurs 13 times
+			Pic 9(14) value zero.
+
+	01	Report-Header.
+		02 Filler		Pic x(47) value spaces.
+		02 Filler		Pic x(38) value
+		    "Sales By Month - Seasonal Trend Report".
+                02 Filler               Pic x(47) value spaces.
+
+	01	Report-Footer.
+		02 Filler		Pic x(59) value spaces.
+		02 Filler		Pic x(13) value
+		    	"End of Report".
+		02 Filler		Pic x(60) value spaces.
+
+	01	Report-Counter.
+		02 Filler		Pic x(49) value spaces.
+		02 Filler		Pic x(29) value
+		"Number of Records Processed: ".
+		02 counter		Pic 9(6) value 0.
+                02 Filler               Pic x(48) value spaces.
+
+	01	Column-headers.
+		02 Filler		Pic x(5) value "Month".
+		02 Filler		Pic x(5) value spaces.
+		02 Filler		Pic x(5) value "Sales".
+		02 Filler		Pic x(5) value spaces.
+		02 Filler		Pic x(12) value "Avg Price".
+
+	01	Info-Line.
+		02 Month-Out		Pic x(3).
+		02 Filler		Pic x(7) value spaces.
+		02 Count-Out		Pic ZZZ,ZZ9.
+		02 Filler		Pic x(3) value spaces.
+		02 Avg-Price-Out	Pic $ZZZ,ZZ9.99.
+
+	Procedure Division.
+
+      * Executes 'Init', 'Main-Loop', and 'Finish', in that order
+	0000-Main-Logic.
+		Perform 1000-Init.
+		Perform 1200-Main-Loop until end-reached.
+		Perform 1300-Finish.
+		Stop Run.
+
+      * opens input-file and output-file and writes report header and
+      * column-headers
+	1000-Init.
+
+		Open Input Input-File.
+		Open Output Output-File.
+
+		Write Output-Rec from Report-Header.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Column-headers.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+
+		Read Input-File at end move "yes" to Eof-Flag.
+
+      * no-op body; the search for a matching month happens entirely
+      * in the Perform ... Varying's Until condition
+	2250-Classify-Month.
+
+		Continue.
+
+      * finds the matching month and adds this sale into its
+      * running totals
+	1200-Main-Loop.
+
+		Perform 2250-Classify-Month varying Month-index
+			from 1 by 1 until Month-index > 12
+			or Sale-Month = months(Month-index).
+
+		If Month-index > 12
+			Move 13 to Month-index.
+
+		Add 1 to counts-per-month(Month-index).
+		Add Sale-Price to sale-accums-per-month(Month-index).
+
+		Add 1 to counter.
+
+		Read Input-File at end move "yes" to Eof-Flag.
+
+      * prints one month's rollup line, skipping months with no sales
+	3000-Print-Month.
+
+		If counts-per-month(Month-index) > 0
+
+			Move months(Month-index) to Month-Out
+			Move counts-per-month(Month-index) to Count-Out
+			Divide counts-per-month(Month-index) into
+				sale-accums-per-month(Month-index)
+				giving Avg-Price-Out
+			Write Output-Rec from Info-Line.
+
+      * prints one line per month with its average sale price, in
+      * calendar order, then the report footer
+	1300-Finish.
+
+		Perform 3000-Print-Month
+			varying Month-index from 1 by 1 until
+			Month-index > 13.
+
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Report-Counter.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Report-Footer.
+
+		Close Input-File Output-File.
