@@ -8,14 +8,20 @@
 
         Input-Output Section.
         File-Control.
-                Select Input-File 
-                       assign to "/home1/c/a/acsi203/realestate.dat".
+                Select Input-File
+                       assign to Input-File-Path.
                 Select Output-File
                        assign to "prog3out.dat"
                        organization is line sequential.
 		Select Error-File
 			assign to "error3out.dat"
 			organization is line sequential.
+		Select Gis-File
+			assign to "gis3out.dat"
+			organization is line sequential.
+		Select Run-Control-File
+			assign to "runcontrol.log"
+			organization is line sequential.
 
         Data Division.
 
@@ -26,15 +32,12 @@
 		02	City		Pic x(15).
 		02	Zip		Pic x(5).
 		02	State		Pic x(2).
-		88 values "CA".
-                	02      	Bedrooms        	Pic 9(1).
-		88  values 0 thru 9.
-                	02	Bathrooms       	Pic 9(1).
-		88 values 0 thru 9.
-                	02      	Square-Feet     	Pic 9(4).
-		88 values 0 thru 9.
+		02      	Bedrooms        	Pic 9(1).
+		02	Bathrooms       	Pic 9(1).
+		02      	Square-Feet     	Pic 9(4).
 		02	Property-Type	Pic x(8).
-		88 values "Resident" "Condo" "Multi-Fa".
+		88 bad-prop values "Resident" "Condo" "Multi-Fa"
+			"Land" "Mobile" "Timeshar".
 		02	Sale-Day		Pic x(3).
 		02	Filler		Pic x(1).
 		02	Sale-Month		Pic x(3).
@@ -50,23 +53,133 @@
 		02	Time-zone		Pic x(3).
 		02	Filler		Pic x(1).
 		02	Sale-Year		Pic 9(4).
-               	02      	Sale-Price      	Pic 9(6).
+		02      	Sale-Price      	Pic 9(6).
 		02	Latitude		Pic 9(6)v99.
+      * California's latitude span is roughly 32.00 to 42.00; anything
+      * outside that is a bad geocode (including zeros and swapped
+      * lat/long values)
+		88 bad-latitude values 0.00 thru 31.99
+			42.01 thru 999999.99.
 		02	Longitude		Pic 9(7)v99.
+      * California's longitude span is roughly 114.00 to 124.50 west,
+      * stored here as an unsigned magnitude
+		88 bad-longitude values 0.00 thru 113.99
+			124.51 thru 9999999.99.
+      * identifies the listing agent who closed this sale; joined
+      * against company.dat's SSN field by the commission report
+		02	Agent-ID		Pic 9(7).
 		02	Filler		Pic x.
 
 	FD	Error-File.
-	01	Error-Rec		Pic x(132).
-	02	Error-line		Pic x(132).
+	01	Error-Rec		Pic x(138).
 
 	FD	Output-File.
-	01	Output-Rec		Pic x(132).
+	01	Output-Rec		Pic x(157).
+
+	FD	Gis-File.
+	01	Gis-Rec			Pic x(80).
+
+	FD	Run-Control-File.
+	01	Run-Control-Rec		Pic x(54).
 
 
 	Working-Storage Section.
 
+      * defaults to the county feed's usual location; Accept-From-Sysin
+      * in 1000-Init lets operations repoint a run at a differently
+      * named extract (e.g. a restated prior-month file) without
+      * having to hand-edit and recompile
+	01	Input-File-Path		Pic x(80) value
+		"/home1/c/a/acsi203/realestate.dat".
+
+      * optional run-time "yyyy-yyyy" year range for restricting the
+      * run to a single fiscal year or span instead of all of
+      * realestate.dat's history; blank means no restriction
+	01	Year-Range-Param	Pic x(9) value spaces.
+
+	01	From-Year		Pic 9(4) value zero.
+
+	01	To-Year			Pic 9(4) value 9999.
+
+	01	Filtered-Record-Count	Pic 9(6) value 0.
+
 	01	Eof-Flag		Pic xxx value "No".
 
+	01	Invalid-flag		Pic x(3) value "no".
+		88 bad-record value "yes".
+
+      * allowed-state table; out-of-state comp sales from bordering
+      * counties are legitimate data, so the state check is driven off
+      * this table instead of a single hardcoded literal
+	01	Allowed-State-data.
+		02 filler		Pic x(2) value "CA".
+		02 filler		Pic x(2) value "NV".
+		02 filler		Pic x(2) value "OR".
+		02 filler		Pic x(2) value "AZ".
+
+	01	Allowed-State-table redefines Allowed-State-data.
+		02 allowed-states occurs 4 times Pic x(2).
+
+	01	State-index		Pic 9(2) value zero.
+
+	01	State-match-flag	Pic x(3) value "no".
+		88 state-matched value "yes".
+
+      * running count of records read from Input-File, carried into
+      * Error-Rec so a rejected record can be traced back to its
+      * line in realestate.dat without rescanning the whole file
+	01	Input-Record-Count	Pic 9(6) value 0.
+
+	01	Error-Record-Count	Pic 9(6) value 0.
+
+      * set when Input-Record-Count doesn't equal the good-record
+      * count plus the error-record count at 1300-Finish, meaning
+      * records fell through the cracks between 1200-Main-Loop and
+      * 2999-Error
+	01	Recon-Flag		Pic x(3) value "no".
+		88 recon-bad value "yes".
+
+	01	Recon-line.
+		02 Filler		Pic x(20) value spaces.
+		02 Filler		Pic x(28) value
+		    "** Control total mismatch: ".
+		02 Recon-Input-Out	Pic zzzzz9.
+		02 Filler		Pic x(11) value " read vs. ".
+		02 Recon-Total-Out	Pic zzzzz9.
+		02 Filler		Pic x(30) value
+		    " processed + errored **".
+
+	01	Filtered-line.
+		02 Filler		Pic x(12) value spaces.
+		02 Filler		Pic x(37) value
+		    "Records outside the requested year ".
+		02 Filler		Pic x(6) value
+		    "range:".
+		02 Filtered-Out		Pic ZZZ,ZZ9.
+		02 Filler		Pic x(70) value spaces.
+
+	01	Error-Line-1.
+		02 Error-Locator	Pic x(16) value spaces.
+		02 Error-Image		Pic x(122).
+
+	01	Error-Line-2.
+		02 Filler		Pic x(16) value spaces.
+		02 Error-Msg	Pic x(98).
+
+      * comma-delimited line for the county's mapping tool, built from
+      * the same Adrs/City/Sale-Price/Latitude/Longitude fields already
+      * carried on the detail report
+	01	Gis-Line.
+		02 Gis-Adrs		Pic x(27).
+		02 Gis-Comma1		Pic x value ",".
+		02 Gis-City		Pic x(15).
+		02 Gis-Comma2		Pic x value ",".
+		02 Gis-Sale-Price	Pic x(6).
+		02 Gis-Comma3		Pic x value ",".
+		02 Gis-Latitude		Pic Z9.99.
+		02 Gis-Comma4		Pic x value ",".
+		02 Gis-Longitude	Pic ZZ9.99.
+
 	01	Average-line.
 		02 Filler		Pic x(16) value 
 			"Average Values:".
@@ -94,12 +207,25 @@
 	
 	01	Estimate-value	Pic 9(6)V99 value 0.
 
+      * standard assumed mortgage terms used to turn Estimate-value
+      * into an estimated monthly payment; not tied to any particular
+      * buyer's actual rate, term, or down payment
+	01	Mortgage-Annual-Rate	Pic 9v9(5) value .065.
+
+	01	Mortgage-Months		Pic 9(3) value 360.
+
+	01	Mortgage-Monthly-Rate	Pic 9v9(9) value 0.
+
+	01	Mortgage-Growth-Factor	Pic 9(3)v9(9) value 0.
+
+	01	Monthly-Payment		Pic 9(6)V99 value 0.
+
 	01	Report-Counter.
 		02 Filler		Pic x(57) value spaces.
 		02 Filler		Pic x(28) value
 		    "Number of Records Processed:".
 		02 Counter-out	Pic ZZZ9.
-                	02 Filler             Pic x(58) value spaces.
+		02 Filler             Pic x(58) value spaces.
 	
 	01	Report-Header.
 		02 Filler		Pic x(54) value spaces.
@@ -160,7 +286,9 @@
 		02 Filler		Pic x(3) value spaces.
 		02 Filler		Pic x(4) value "Lat.".
 		02 Filler		Pic x(2) value spaces.
-		02 Filler		Pic x(5) value "Long.".	
+		02 Filler		Pic x(5) value "Long.".
+		02 Filler		Pic x(2) value spaces.
+		02 Filler		Pic x(10) value "Mo.Payment".
 
 	01	Info-Line.
 		02 Adrs-Out	Pic x(27).
@@ -199,11 +327,40 @@
                 02 Filler		Pic x(1) value spaces.
 		02 Price-p-SqFt-Out	Pic $ZZ9.99.
 		02 Filler		Pic x(1) value spaces.
-		02 Estimate-value-out	Pic $ZZZ,ZZ9.99.	
+		02 Estimate-value-out	Pic $ZZZ,ZZ9.99.
 		02 Filler		Pic x(1) value spaces.
 		02 Latitude-Out	Pic Z9.99.
 		02 Filler		Pic x(1) value spaces.
 		02 Longitude-Out	Pic Z9.99.
+		02 Filler		Pic x(1) value spaces.
+		02 Monthly-Payment-Out	Pic $ZZZ,ZZ9.99.
+
+      * the county's run-date/time stamp, split out of Function
+      * Current-Date for the run-control log
+	01	Current-Date-Time.
+		02 CDT-Year		Pic 9(4).
+		02 CDT-Month		Pic 9(2).
+		02 CDT-Day		Pic 9(2).
+		02 CDT-Hour		Pic 9(2).
+		02 CDT-Minute		Pic 9(2).
+		02 CDT-Second		Pic 9(2).
+		02 Filler		Pic x(7).
+
+      * one line per run, appended to runcontrol.log, so operations
+      * has an audit trail of every program run without having to
+      * open each individual report/error file after the fact
+	01	Run-Control-Line.
+		02 RCL-Program		Pic x(8) value "PROG3".
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Date		Pic x(10).
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Time		Pic x(8).
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Input-Out	Pic ZZZZZ9.
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Output-Out	Pic ZZZZZ9.
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Error-Out	Pic ZZZZZ9.
 
 	Procedure Division.
 
@@ -218,8 +375,22 @@
       * opens input-file and output-file, writes report header
       * writes line of spaces, then writes column headers
       * and writes the first output-rec
-		Open Input Input-File 
-                     output Output-File.
+		Accept Input-File-Path from Sysin.
+		If Input-File-Path = spaces
+			Move "/home1/c/a/acsi203/realestate.dat"
+				to Input-File-Path.
+
+		Accept Year-Range-Param from Sysin.
+		If Year-Range-Param not = spaces
+			Move Year-Range-Param(1:4) to From-Year
+			Move Year-Range-Param(6:4) to To-Year
+		End-if.
+
+		Open Input Input-File
+                     output Output-File
+                            Error-File
+                            Gis-File.
+		Open Extend Run-Control-File.
 
 		Move function current-date to Todays-Date.
 
@@ -236,19 +407,126 @@
 		Move spaces to Output-Rec.
 		Write Output-Rec.
 		Read Input-File at end move "Yes" to Eof-Flag.
+		If Eof-Flag not = "Yes"
+			Add 1 to Input-Record-Count.
 
+      * performs 2100-Validation, and if the record is bad, 2999-Error is performed; else, 2200-Process is performed
 	1200-Main-Loop.
-      * moves data from file section to working storage
 
-	If Bedrooms is not numberic or Bathrooms is not numberic 
-	   or Square-Feet is not numberic or Sale-Price 
-	   is not numeric then 
-	   Write Error-Rec from Info-Line
-	   String "Numeric record contains invalid data" into Error-line.
-	   End-String.
-	   Write Error-Rec from Error-Line.
+	If Sale-Year < From-Year or Sale-Year > To-Year
+
+		Add 1 to Filtered-Record-Count
+
+	Else
+
+		Perform 2100-Validation
+
+		If bad-record
+			Perform 2999-Error
+		Else
+			Perform 2200-Process
+		End-if
+
 	End-if.
 
+	Read Input-File at end move "Yes" to Eof-flag.
+	If Eof-Flag not = "Yes"
+		Add 1 to Input-Record-Count.
+
+      * no-op body; the search for a matching allowed state happens
+      * entirely in the Perform ... Varying's Until condition
+	2110-Classify-State.
+
+		Continue.
+
+      * checks validity of state, property-type, bedrooms, bathrooms, and square-feet/sale-price numeric content
+	2100-Validation.
+
+		Move "no" to Invalid-flag.
+		Move "no" to State-match-flag.
+
+		Perform 2110-Classify-State varying State-index
+			from 1 by 1 until State-index > 4
+			or State = allowed-states(State-index).
+
+		If State-index not > 4
+			Move "yes" to State-match-flag.
+
+		If not state-matched or not bad-prop or Bedrooms not
+		numeric or Bathrooms not numeric or Square-Feet not
+		numeric or Sale-Price not numeric or bad-latitude
+		or bad-longitude then
+
+		Move "yes" to Invalid-flag.
+
+      * writes the bad record's image (with its locator) and the
+      * associated error message(s) beneath it to the error file
+	2999-Error.
+
+		Add 1 to Error-Record-Count.
+
+		Move spaces to Error-Line-1.
+		String "Rec#" Input-Record-Count ":" delimited by size
+			into Error-Locator
+		End-String.
+		Move Input-Rec to Error-Image.
+		Write Error-Rec from Error-Line-1.
+
+		If not state-matched
+
+			Move spaces to Error-Line-2
+			Move "invalid state data" to Error-Msg
+			Write Error-Rec from Error-Line-2.
+
+		If not bad-prop
+
+			Move spaces to Error-Line-2
+			Move "invalid property-type data" to Error-Msg
+			Write Error-Rec from Error-Line-2.
+
+		If Bedrooms not numeric
+
+			Move spaces to Error-Line-2
+			Move "bedrooms not numeric" to Error-Msg
+			Write Error-Rec from Error-Line-2.
+
+		If Bathrooms not numeric
+
+			Move spaces to Error-Line-2
+			Move "bathrooms not numeric" to Error-Msg
+			Write Error-Rec from Error-Line-2.
+
+		If Square-Feet not numeric
+
+			Move spaces to Error-Line-2
+			Move "square feet not numeric" to Error-Msg
+			Write Error-Rec from Error-Line-2.
+
+		If Sale-Price not numeric
+
+			Move spaces to Error-Line-2
+			Move "sale price not numeric" to Error-Msg
+			Write Error-Rec from Error-Line-2.
+
+		If bad-latitude
+
+			Move spaces to Error-Line-2
+			Move "latitude outside California bounds" to
+				Error-Msg
+			Write Error-Rec from Error-Line-2.
+
+		If bad-longitude then
+
+			Move spaces to Error-Line-2
+			Move "longitude outside California bounds" to
+				Error-Msg
+			Write Error-Rec from Error-Line-2.
+
+		Move "no" to Invalid-flag.
+
+      * moves data from file section to working storage
+	2200-Process.
+
 		Move Adrs to Adrs-Out.
 		Move City to City-Out.
 		Move Zip to Zip-Out.
@@ -256,10 +534,10 @@
 		Move Bedrooms to Bedrooms-Out.
 		Move Bathrooms to Bathrooms-Out.
 		Move Square-Feet to Square-Feet-Out.
-               	Move Property-Type to Property-Type-Out.
+		Move Property-Type to Property-Type-Out.
 		Move Sale-Day to Sale-Day-Out.
-                	Move Sale-Month to Sale-Month-Out.
-                	Move Sale-Year to Sale-Year-Out.
+		Move Sale-Month to Sale-Month-Out.
+		Move Sale-Year to Sale-Year-Out.
 		Move Sale-Price to Sale-Price-Out.
 		Move dayOfWeek to dayOfWeek-Out.
 		Move Sale-hour to sale-hour-Out.
@@ -294,9 +572,32 @@
 
 		END-IF.
 
+      * estimates a monthly mortgage payment on Estimate-value at
+      * the standard assumed rate and term, via the usual fixed-rate
+      * amortization formula
+		Compute Mortgage-Monthly-Rate rounded =
+			Mortgage-Annual-Rate / 12.
+
+		Compute Mortgage-Growth-Factor rounded =
+			(1 + Mortgage-Monthly-Rate) ** Mortgage-Months.
+
+		Compute Monthly-Payment rounded =
+			Estimate-value * Mortgage-Monthly-Rate *
+			Mortgage-Growth-Factor /
+			(Mortgage-Growth-Factor - 1).
+
+		Move Monthly-Payment to Monthly-Payment-Out.
+
 		Write Output-Rec from Info-Line.
 
-		Read Input-File at end move "Yes" to Eof-flag.
+      * writes the same sale's address, city, price, and coordinates
+      * as a comma-delimited line for the county's mapping tool
+		Move Adrs to Gis-Adrs.
+		Move City to Gis-City.
+		Move Sale-Price to Gis-Sale-Price.
+		Move Latitude to Gis-Latitude.
+		Move Longitude to Gis-Longitude.
+		Write Gis-Rec from Gis-Line.
 
       * writes a line of spaces before writing the footer
       * closes input and output files
@@ -330,6 +631,60 @@
 		Write Output-Rec from Report-Counter.
 		Move spaces to Output-Rec.
 		Write Output-Rec.
+
+		If Filtered-Record-Count > 0
+
+			Move Filtered-Record-Count to Filtered-Out
+			Write Output-Rec from Filtered-line
+			Move spaces to Output-Rec
+			Write Output-Rec
+
+		End-if.
+
+      * confirms nothing fell through the cracks between
+      * 1200-Main-Loop and 2999-Error
+		If Input-Record-Count not =
+			report-accum + Error-Record-Count +
+			Filtered-Record-Count
+
+			Move "yes" to Recon-Flag
+
+		End-if.
+
+		If recon-bad
+
+			Move Input-Record-Count to Recon-Input-Out
+			Compute Recon-Total-Out =
+				report-accum + Error-Record-Count +
+				Filtered-Record-Count
+			Write Output-Rec from Recon-line
+			Move spaces to Output-Rec
+			Write Output-Rec
+
+		End-if.
+
 		Write Output-Rec from Report-Footer.
-		Close Input-File Output-File.
+		Perform 1900-Write-Run-Log.
+		Close Input-File Output-File Error-File Gis-File
+		      Run-Control-File.
+
+      * appends one line to runcontrol.log recording when this run
+      * happened and how many records it read/wrote/errored
+	1900-Write-Run-Log.
+
+		Move function current-date to Current-Date-Time.
+
+		String CDT-Month "/" CDT-Day "/" CDT-Year
+			Delimited by size into RCL-Date
+		End-string.
+
+		String CDT-Hour ":" CDT-Minute ":" CDT-Second
+			Delimited by size into RCL-Time
+		End-string.
+
+		Move Input-Record-Count to RCL-Input-Out.
+		Move report-accum to RCL-Output-Out.
+		Move Error-Record-Count to RCL-Error-Out.
+
+		Write Run-Control-Rec from Run-Control-Line.
 
