@@ -9,17 +9,28 @@
         Input-Output Section.
         File-Control.
 
-                Select Real-Estate-File 
-                       assign to "/home1/c/a/acsi203/realestate.dat".
+                Select Real-Estate-File
+                       assign to Real-Estate-File-Path.
 		Select cityRatesFile
                        assign to "/home1/c/a/acsi203/cityrates.dat"
-		       organization is line sequential.
+		       organization is indexed
+		       access mode is sequential
+		       record key is cityName.
                 Select outputFile
                        assign to "prog5out.dat"
                        organization is line sequential.
 		Select errorFile
 			assign to "error5out.dat"
 			organization is line sequential.
+		Select Optional checkpointFile
+			assign to "prog5chk.dat"
+			organization is line sequential.
+		Select gisFile
+			assign to "gis5out.dat"
+			organization is line sequential.
+		Select Run-Control-File
+			assign to "runcontrol.log"
+			organization is line sequential.
 
         Data Division.
 
@@ -35,12 +46,12 @@
 		02 City			Pic x(15).
 		02 Zip			Pic x(5).
 		02 State		Pic x(2).
-		88 bad-state values "CA".
                 02 Bedrooms        	Pic 9(1).
                 02 Bathrooms       	Pic 9(1).
                 02 Square-Feet     	Pic 9(4).
 		02 Property-Type	Pic x(8).
-		88 bad-prop values "Resident" "Condo" "Multi-Fa".
+		88 bad-prop values "Resident" "Condo" "Multi-Fa"
+			"Land" "Mobile" "Timeshar".
 		02 Sale-Day		Pic x(3).
 		02 Filler		Pic x(1).
 		02 Sale-Month		Pic x(3).
@@ -56,24 +67,70 @@
 		02 Sale-Year		Pic 9(4).
                	02 Sale-Price      	Pic 9(6).
 		02 Latitude		Pic 9(6)v99.
+      * California's latitude span is roughly 32.00 to 42.00; anything
+      * outside that is a bad geocode (including zeros and swapped
+      * lat/long values)
+		88 bad-latitude values 0.00 thru 31.99
+			42.01 thru 999999.99.
 		02 Longitude		Pic 9(7)v99.
+      * California's longitude span is roughly 114.00 to 124.50 west,
+      * stored here as an unsigned magnitude
+		88 bad-longitude values 0.00 thru 113.99
+			124.51 thru 9999999.99.
+      * identifies the listing agent who closed this sale; joined
+      * against company.dat's SSN field by the commission report
+		02 Agent-ID		Pic 9(7).
 		02 Filler		Pic x.
 
 	FD	errorFile.
-	01	Error-Rec		Pic x(114).
+	01	Error-Rec		Pic x(122).
+
+	FD	checkpointFile.
+	01	Checkpoint-Rec		Pic x(20).
+
+	FD	gisFile.
+	01	Gis-Rec			Pic x(80).
+
+	FD	Run-Control-File.
+	01	Run-Control-Rec		Pic x(54).
 
 	FD	outputFile
 		Linage is 58 lines with footing at 56
 		lines at top 5
 		lines at bottom 5.
-	01	Output-Rec		Pic x(132).
+	01	Output-Rec		Pic x(157).
 
 
 	Working-Storage Section.
 
+      * defaults to the county feed's usual location; Accept-From-Sysin
+      * in 1000-Init lets operations repoint a run at a differently
+      * named extract (e.g. a restated prior-month file) without
+      * having to hand-edit and recompile
+	01	Real-Estate-File-Path	Pic x(80) value
+		"/home1/c/a/acsi203/realestate.dat".
+
+      * optional run-time "yyyy-yyyy" year range for restricting the
+      * run to a single fiscal year or span instead of all of
+      * realestate.dat's history; blank means no restriction
+	01	Year-Range-Param	Pic x(9) value spaces.
+
+	01	From-Year		Pic 9(4) value zero.
+
+	01	To-Year			Pic 9(4) value 9999.
+
+	01	Filtered-Record-Count	Pic 9(6) value 0.
+
 	77	row-index		Pic 9 value zero.
 	77	column-index		Pic 9 value zero.
 
+      * Bedrooms/Bathrooms run 0-9, but the Bed-and-bath-table only
+      * has 6 rows and 5 columns; clamping to the last row/column
+      * folds everything above it into a "6 or more"/"5 or more"
+      * overflow bucket instead of subscripting out of range
+	77	Bed-Subscript		Pic 9 value zero.
+	77	Bath-Subscript		Pic 9 value zero.
+
 	01	BaBBathsHeader.
 		02 filler		Pic x(7) value spaces.
 		02 filler		Pic x(5) value "Baths".
@@ -86,17 +143,28 @@
 		02 filler		Pic x(19) value spaces.
 		02 filler		Pic x(1) value "4".
 		02 filler		Pic x(19) value spaces.
-		02 filler		Pic x(1) value "5".
-		
+		02 filler		Pic x(2) value "5+".
+
 
 	01	BaBBedsHeader		Pic x(6) value "Bedrms".
-		
+
+	01	BaB-Row-Data.
+		02 filler		Pic x(2) value "1 ".
+		02 filler		Pic x(2) value "2 ".
+		02 filler		Pic x(2) value "3 ".
+		02 filler		Pic x(2) value "4 ".
+		02 filler		Pic x(2) value "5 ".
+		02 filler		Pic x(2) value "6+".
+
+	01	BaB-Row-Table redefines BaB-Row-Data.
+		02 BaB-Row-Labels occurs 6 times Pic x(2).
+
 
 	01	BaBSaleAccum		Pic 9(14).
 
 	01	bedAndBathTableOut.
-		03 filler		Pic x(6) value spaces.
-		02 row-index-out	Pic 9 value zero.
+		02 filler		Pic x(6) value spaces.
+		02 row-index-out	Pic x(2) value spaces.
 		02 BaB-price-out occurs 6 times.
 			03 filler		Pic x(2) value spaces.	
 			03 BaB-total-out	Pic $zzz,zzz,zz9.99.
@@ -109,9 +177,21 @@
 	
 	01      WS-EOF 			PIC A(1).
 
+      * the cityrates.dat file may grow or shrink as cities are added
+      * to the county's rate schedule, so the table rides on an
+      * Occurs-Depending-On count instead of a fixed 22; City-Rates-Max
+      * is the table's upper bound
+	01	City-Rates-Count	Pic 9(4) value zero.
+
+	01	City-Rates-Max		Pic 9(4) value 200.
+
+	01	City-Rates-Eof		Pic x(3) value "no".
+		88 city-rates-end value "yes".
+
 	01	City-Rates-Table.
-		02 City-Rates-Data occurs 22 times
-			Ascending Key is City-Code 
+		02 City-Rates-Data occurs 1 to 200 times
+			depending on City-Rates-Count
+			Ascending Key is City-Code
 			INDEXED BY city-index.
 		03 City-Code		Pic x(15).
 		03 Exp-City-Code	Pic v999.
@@ -143,6 +223,81 @@
 	01	Bedroom-table redefines Bedroom-data.
 		02 beds occurs 7 times Pic x(5).
 
+	01	Prop-Type-and-sale-accum.
+		02 Prop-Type-per-sale-accum	Pic x(8).
+		02 filler		Pic x(6) value spaces.
+		02 Count-per-prop-type	Pic zzz,zz9.
+		02 filler		Pic x(3) value spaces.
+		02 Sale-accum-per-prop-type Pic $zzz,zzz,zz9.99.
+
+	01	Prop-Type-rollup-headers.
+		02 filler		Pic x(13) value "Property Type".
+		02 filler		Pic x(6) value spaces.
+		02 filler		Pic x(5) value "Count".
+		02 filler		Pic x(6) value spaces.
+		02 filler		Pic x(10) value "Sale accum".
+
+	01	Prop-Type-index		Pic 9(1) value zero.
+
+	01	Prop-Type-counts.
+		02 counts-per-prop-type occurs 7 times
+			Pic 9(6) value zero.
+
+	01	Prop-Type-sale-accums.
+		02 sale-accums-per-prop-type occurs 7 times
+			Pic 9(12) value zero.
+
+	01	Prop-Type-data.
+		02 filler		Pic x(8) value "Resident".
+		02 filler		Pic x(8) value "Condo   ".
+		02 filler		Pic x(8) value "Multi-Fa".
+		02 filler		Pic x(8) value "Land    ".
+		02 filler		Pic x(8) value "Mobile  ".
+		02 filler		Pic x(8) value "Timeshar".
+		02 filler		Pic x(8) value "Other   ".
+
+	01	Prop-Type-table redefines Prop-Type-data.
+		02 prop-types occurs 7 times Pic x(8).
+
+      * holds the 10 highest Sale-Price records seen so far, kept in
+      * descending order by insertion sort as each record is processed
+	01	Top-Sales-Count		Pic 9(2) value zero.
+
+	01	Top-Sales-Index		Pic 9(2) value zero.
+
+	01	Shift-Index		Pic 9(2) value zero.
+
+	01	Shift-Limit		Pic 9(2) value zero.
+
+	01	Top-Sales-Table.
+		02 Top-Sales-Entry occurs 10 times.
+			03 Top-Sale-Price	Pic 9(6) value zero.
+			03 Top-Sale-Adrs	Pic x(27).
+			03 Top-Sale-City	Pic x(15).
+			03 Top-Sale-Year	Pic 9(4).
+
+	01	Top-Sales-headers.
+		02 filler		Pic x(4) value "Rank".
+		02 filler		Pic x(4) value spaces.
+		02 filler		Pic x(10) value "Sale-Price".
+		02 filler		Pic x(4) value spaces.
+		02 filler		Pic x(27) value "Adrs".
+		02 filler		Pic x(4) value spaces.
+		02 filler		Pic x(15) value "City".
+		02 filler		Pic x(4) value spaces.
+		02 filler		Pic x(4) value "Year".
+
+	01	Top-Sales-Line.
+		02 Top-Sale-Rank-Out	Pic Z9.
+		02 filler		Pic x(6) value spaces.
+		02 Top-Sale-Price-Out	Pic $ZZZ,ZZ9.
+		02 filler		Pic x(4) value spaces.
+		02 Top-Sale-Adrs-Out	Pic x(27).
+		02 filler		Pic x(4) value spaces.
+		02 Top-Sale-City-Out	Pic x(15).
+		02 filler		Pic x(4) value spaces.
+		02 Top-Sale-Year-Out	Pic 9(4).
+
 	01	Line-spaces		Pic x(132) value spaces.
 
 	01	Page-number-line.
@@ -158,9 +313,127 @@
 	01	Eof-Flag		Pic x(3) value "no".
 		88 end-reached value "yes".
 
+      * every Checkpoint-Interval records processed, the current
+      * input record count is written to checkpointFile; on restart
+      * that count is read back and that many input records are
+      * skipped so the run resumes where the prior one left off
+	01	Checkpoint-Interval	Pic 9(4) value 100.
+
+	01	Input-Record-Count	Pic 9(6) value 0.
+
+	01	Last-Checkpoint		Pic 9(6) value 0.
+
+	01	Error-Record-Count	Pic 9(6) value 0.
+
+	01	Recon-Flag		Pic x(3) value "no".
+		88 recon-bad value "yes".
+
+	01	Recon-line.
+		02 Filler		Pic x(12) value spaces.
+		02 Filler		Pic x(28) value
+		    "** Control total mismatch: ".
+		02 Recon-Input-Out	Pic ZZZ9.
+		02 Filler		Pic x(11) value " read vs. ".
+		02 Recon-Total-Out	Pic ZZZ9.
+		02 Filler		Pic x(30) value
+		    " processed + errored **".
+
+	01	Filtered-line.
+		02 Filler		Pic x(12) value spaces.
+		02 Filler		Pic x(37) value
+		    "Records outside the requested year ".
+		02 Filler		Pic x(6) value
+		    "range:".
+		02 Filtered-Out		Pic ZZZ,ZZ9.
+		02 Filler		Pic x(70) value spaces.
+
+	01	Checkpoint-Rec-In.
+		02 Chk-Count-In		Pic 9(6).
+
+	01	Checkpoint-Out.
+		02 Chk-Count-Out	Pic 9(6).
+
 	01	Invalid-flag		Pic x(3) value "no".
 		88 bad-record value "yes".
 
+      * comma-delimited line for the county's mapping tool, built from
+      * the same Adrs/City/Sale-Price/Latitude/Longitude fields already
+      * carried on the detail report
+	01	Gis-Line.
+		02 Gis-Adrs		Pic x(27).
+		02 Gis-Comma1		Pic x value ",".
+		02 Gis-City		Pic x(15).
+		02 Gis-Comma2		Pic x value ",".
+		02 Gis-Sale-Price	Pic x(6).
+		02 Gis-Comma3		Pic x value ",".
+		02 Gis-Latitude		Pic Z9.99.
+		02 Gis-Comma4		Pic x value ",".
+		02 Gis-Longitude	Pic ZZ9.99.
+
+      * allowed-state table; out-of-state comp sales from bordering
+      * counties are legitimate data, so the state check is driven off
+      * this table instead of a single hardcoded literal
+	01	Allowed-State-data.
+		02 filler		Pic x(2) value "CA".
+		02 filler		Pic x(2) value "NV".
+		02 filler		Pic x(2) value "OR".
+		02 filler		Pic x(2) value "AZ".
+
+	01	Allowed-State-table redefines Allowed-State-data.
+		02 allowed-states occurs 4 times Pic x(2).
+
+	01	State-index		Pic 9(2) value zero.
+
+	01	State-match-flag	Pic x(3) value "no".
+		88 state-matched value "yes".
+
+      * calendar-order month names, used to locate Sale-Month's
+      * position for the date-validity check below
+	01	Month-data.
+		02 filler		Pic x(3) value "Jan".
+		02 filler		Pic x(3) value "Feb".
+		02 filler		Pic x(3) value "Mar".
+		02 filler		Pic x(3) value "Apr".
+		02 filler		Pic x(3) value "May".
+		02 filler		Pic x(3) value "Jun".
+		02 filler		Pic x(3) value "Jul".
+		02 filler		Pic x(3) value "Aug".
+		02 filler		Pic x(3) value "Sep".
+		02 filler		Pic x(3) value "Oct".
+		02 filler		Pic x(3) value "Nov".
+		02 filler		Pic x(3) value "Dec".
+
+	01	Month-table redefines Month-data.
+		02 months occurs 12 times Pic x(3).
+
+	01	Month-index		Pic 9(2) value zero.
+
+      * calendar max day-of-month for each Month-index; Feb's
+      * entry is bumped from 28 to 29 in leap years
+	01	Days-in-Month-data.
+		02 filler		Pic 9(2) value 31.
+		02 filler		Pic 9(2) value 28.
+		02 filler		Pic 9(2) value 31.
+		02 filler		Pic 9(2) value 30.
+		02 filler		Pic 9(2) value 31.
+		02 filler		Pic 9(2) value 30.
+		02 filler		Pic 9(2) value 31.
+		02 filler		Pic 9(2) value 31.
+		02 filler		Pic 9(2) value 30.
+		02 filler		Pic 9(2) value 31.
+		02 filler		Pic 9(2) value 30.
+		02 filler		Pic 9(2) value 31.
+
+	01	Days-in-Month-table redefines Days-in-Month-data.
+		02 days-in-month occurs 12 times Pic 9(2).
+
+	01	Sale-Day-Num		Pic 9(2) value zero.
+
+	01	Max-Day-This-Month	Pic 9(2) value zero.
+
+	01	Date-match-flag		Pic x(3) value "no".
+		88 bad-date value "yes".
+
 	01	Average-line.
 		02 Filler		Pic x(16) value 
 			"Average Values:".
@@ -189,12 +462,36 @@
 	
 	01	Estimate-value		Pic 9(6)V99 value 0.
 
+      * standard assumed mortgage terms used to turn Estimate-value
+      * into an estimated monthly payment; not tied to any particular
+      * buyer's actual rate, term, or down payment
+	01	Mortgage-Annual-Rate	Pic 9v9(5) value .065.
+
+	01	Mortgage-Months		Pic 9(3) value 360.
+
+	01	Mortgage-Monthly-Rate	Pic 9v9(9) value 0.
+
+	01	Mortgage-Growth-Factor	Pic 9(3)v9(9) value 0.
+
+	01	Monthly-Payment		Pic 9(6)V99 value 0.
+
 	01	Report-Counter.
 		02 Filler		Pic x(57) value spaces.
 		02 Filler		Pic x(28) value
 		    "Number of Records Processed:".
 		02 Counter-out		Pic ZZZ9.
-	
+
+      * preserves Sale-accum's pre-division total so a dollar control
+      * figure survives the average-line's in-place divide, for tying
+      * the report back to the source extract at month-end
+	01	Sale-Hash-Total		Pic 9(12)V99 value 0.
+
+	01	Hash-Total-line.
+		02 Filler		Pic x(40) value spaces.
+		02 Filler		Pic x(24) value
+		    "Total Dollars Processed:".
+		02 Hash-Total-Out	Pic $$,$$$,$$$,$$9.99.
+
 	01	Report-Header.
 		02 Filler		Pic x(54) value spaces.
 		02 Filler		Pic x(37) value
@@ -249,7 +546,9 @@
 		02 Filler		Pic x(6) value "$/SqFt".
 		02 Filler		Pic x(2) value spaces.
 		02 Filler		Pic x(9) value "Estim-Val".
-		
+		02 Filler		Pic x(3) value spaces.
+		02 Filler		Pic x(10) value "Mo.Payment".
+
 
 	01	Info-Line.
 		02 Adrs-Out		Pic x(27).
@@ -286,11 +585,40 @@
                 02 Filler		Pic x(1) value spaces.
 		02 Price-p-SqFt-Out	Pic $ZZ9.99.
 		02 Filler		Pic x(1) value spaces.
-		02 Estimate-value-out	Pic $ZZZ,ZZ9.99.	
+		02 Estimate-value-out	Pic $ZZZ,ZZ9.99.
 		02 Filler		Pic x(1) value spaces.
 		02 Latitude-Out		Pic Z9.99.
 		02 Filler		Pic x(1) value spaces.
 		02 Longitude-Out	Pic Z9.99.
+		02 Filler		Pic x(1) value spaces.
+		02 Monthly-Payment-Out	Pic $ZZZ,ZZ9.99.
+
+      * the county's run-date/time stamp, split out of Function
+      * Current-Date for the run-control log
+	01	Current-Date-Time.
+		02 CDT-Year		Pic 9(4).
+		02 CDT-Month		Pic 9(2).
+		02 CDT-Day		Pic 9(2).
+		02 CDT-Hour		Pic 9(2).
+		02 CDT-Minute		Pic 9(2).
+		02 CDT-Second		Pic 9(2).
+		02 Filler		Pic x(7).
+
+      * one line per run, appended to runcontrol.log, so operations
+      * has an audit trail of every program run without having to
+      * open each individual report/error file after the fact
+	01	Run-Control-Line.
+		02 RCL-Program		Pic x(8) value "PROG5".
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Date		Pic x(10).
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Time		Pic x(8).
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Input-Out	Pic ZZZZZ9.
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Output-Out	Pic ZZZZZ9.
+		02 Filler		Pic x(2) value spaces.
+		02 RCL-Error-Out	Pic ZZZZZ9.
 
 	Procedure Division.
 
@@ -310,11 +638,29 @@
       * and writes the first output-rec
 	1000-Init.
 
-		
+		Accept Real-Estate-File-Path from Sysin.
+		If Real-Estate-File-Path = spaces
+			Move "/home1/c/a/acsi203/realestate.dat"
+				to Real-Estate-File-Path.
+
+		Accept Year-Range-Param from Sysin.
+		If Year-Range-Param not = spaces
+			Move Year-Range-Param(1:4) to From-Year
+			Move Year-Range-Param(6:4) to To-Year
+		End-if.
+
 		Open Input Real-Estate-File
-			   cityRatesFile. 
+			   cityRatesFile.
                	Open Output outputFile
-		     	   errorFile.
+		     	   errorFile
+			   gisFile.
+		Open Extend Run-Control-File.
+
+		Perform 1050-Read-Checkpoint.
+
+		Perform 1066-Read-City-Data
+		varying city-index from 1 by 1 until city-rates-end
+		or city-index > City-Rates-Max.
 
 		Move function current-date to Todays-Date.
 
@@ -337,45 +683,177 @@
 		Write Output-Rec.
 
 		Read Real-Estate-File at end move "yes" to Eof-Flag.
+		If not end-reached
+			Add 1 to Input-Record-Count.
 
-		Perform 1066-Read-City-Data
-		varying city-index from 1 by 1 until city-index > 22.
-		
-      * reads the cityrates.dat file into a one-dimensional table
+		Perform 1055-Skip-Checkpointed-Records
+			until end-reached or
+			Input-Record-Count > Last-Checkpoint.
+
+		Open Extend checkpointFile.
+
+      * reads the cityrates.dat file into a one-dimensional table,
+      * growing City-Rates-Count by one for each row actually read
 	1066-Read-City-Data.
 
-	Read cityRatesFile into 
-			City-Rates-Data(city-index).
+		Read cityRatesFile into City-Rates-Data(city-index)
+			at end move "yes" to City-Rates-Eof
+		end-read.
+
+		If not city-rates-end
+			Move city-index to City-Rates-Count.
+
+      * reads a prior run's checkpoint file (if any) for the highest
+      * input record count already processed; a fresh run (no
+      * checkpoint file yet) simply leaves Last-Checkpoint at zero
+	1050-Read-Checkpoint.
+
+		Move 0 to Last-Checkpoint.
+
+		Open Input checkpointFile.
+
+		Perform until end-reached
+			Read checkpointFile into Checkpoint-Rec-In
+				at end move "yes" to Eof-Flag
+			end-read
+			If not end-reached
+				Move Chk-Count-In to Last-Checkpoint
+			End-if
+		End-perform.
+
+		Close checkpointFile.
+		Move "no" to Eof-Flag.
+
+      * re-runs a record already covered by a prior checkpoint through
+      * the same validation/process/error path 1200-Main-Loop uses, so
+      * a restarted run's report, rollups, and Top-10 table cover the
+      * whole file even though outputFile/errorFile/gisFile were
+      * reopened Output (truncating the prior run's partial output);
+      * the checkpoint only lets the restart skip re-writing its own
+      * checkpoint line for records it has already classified once
+	1199-Classify-Record.
+
+		If Sale-Year < From-Year or Sale-Year > To-Year
+
+			Add 1 to Filtered-Record-Count
+
+		Else
+
+			Perform 2100-Validation
+
+			If bad-record
+				Perform 2999-Error
+			Else
+				Perform 2200-Process
+			End-if
+
+		End-if.
+
+      * discards no input records; advances past them the same way
+      * 1200-Main-Loop does, but without writing a new checkpoint line
+      * for ground already covered by the last one
+	1055-Skip-Checkpointed-Records.
+
+		Perform 1199-Classify-Record.
+
+		Read Real-Estate-File at end move "yes" to Eof-Flag.
+		If not end-reached
+			Add 1 to Input-Record-Count.
 
       * performs 2100-Validation, and if the record is bad, 2999-Error is performed; else, 2200-Process is performed
 	1200-Main-Loop.
-	
-	Perform 2100-Validation.
 
-	If bad-record
-		Perform 2999-Error
-	Else 
-		Perform 2200-Process.
+	Perform 1199-Classify-Record.
 
-	
 	Read Real-Estate-File at end move "yes" to Eof-Flag.
+	If not end-reached
+		Add 1 to Input-Record-Count.
+
+	If Input-Record-Count > 0 and
+	   Function mod(Input-Record-Count, Checkpoint-Interval) = 0
+		Move Input-Record-Count to Chk-Count-Out
+		Write Checkpoint-Rec from Checkpoint-Out.
+
+      * no-op body; the search for a matching allowed state happens
+      * entirely in the Perform ... Varying's Until condition
+	2110-Classify-State.
 
+		Continue.
 
-      * checks validity of state, property-type, bedrooms, bathrooms, square-feet, and sale price data
+      * no-op body; the search for Sale-Month's position in the
+      * calendar happens entirely in the Perform ... Varying's Until
+      * condition
+	2120-Classify-Month.
+
+		Continue.
+
+      * checks validity of state, property-type, bedrooms, bathrooms, square-feet, sale price, and calendar date data
 	2100-Validation.
 
-		If not bad-state or not bad-prop or Bedrooms not
-		numeric or Bathrooms not numeric or Square-Feet not 
-		numeric or Sale-Price not numeric then
+		Move "no" to State-match-flag.
+
+		Perform 2110-Classify-State varying State-index
+			from 1 by 1 until State-index > 4
+			or State = allowed-states(State-index).
+
+		If State-index not > 4
+			Move "yes" to State-match-flag.
+
+		Perform 2130-Check-Date.
+
+		If not state-matched or not bad-prop or Bedrooms not
+		numeric or Bathrooms not numeric or Square-Feet not
+		numeric or Sale-Price not numeric or bad-latitude
+		or bad-longitude or bad-date then
 
 		Move "yes" to Invalid-flag.
 
+      * finds Sale-Month's calendar position and checks Sale-Day
+      * against that month's day count (adjusted for leap years)
+	2130-Check-Date.
+
+		Move "no" to Date-match-flag.
+
+		Perform 2120-Classify-Month varying Month-index
+			from 1 by 1 until Month-index > 12
+			or Sale-Month = months(Month-index).
+
+		If Month-index > 12
+
+			Move "yes" to Date-match-flag
+
+		Else
+
+			Compute Sale-Day-Num = FUNCTION NUMVAL(Sale-Day)
+			Move days-in-month(Month-index) to
+				Max-Day-This-Month
+
+			If Month-index = 2 and
+			   FUNCTION MOD(Sale-Year, 4) = 0 and
+			   (FUNCTION MOD(Sale-Year, 100) not = 0 or
+			    FUNCTION MOD(Sale-Year, 400) = 0)
+
+				Move 29 to Max-Day-This-Month
+
+			End-if
+
+			If Sale-Day-Num = 0 or
+			   Sale-Day-Num > Max-Day-This-Month
+
+				Move "yes" to Date-match-flag
+
+			End-if
+
+		End-if.
+
       * writes error record line-by-line with the data on one line, and the associated error message beneath it
 	2999-Error.
 
+		Add 1 to Error-Record-Count.
+
 		Write Error-Rec from Input-Rec.
 
-		If not bad-state 
+		If not state-matched 
 
 			Move "invalid state data" to Error-Rec
 	
@@ -410,7 +888,32 @@
 			Move "sale price not numeric" to Error-Rec
 
 			Write Error-Rec.
-		
+
+		If bad-latitude
+
+			Move "latitude outside California bounds" to
+				Error-Rec
+
+			Write Error-Rec.
+
+		If bad-longitude then
+
+			Move "longitude outside California bounds" to
+				Error-Rec
+
+			Write Error-Rec.
+
+		If bad-date
+
+			Move "Sale-Day/Sale-Month/Sale-Year is not a" to
+				Error-Rec
+
+			Write Error-Rec
+
+			Move "real calendar date" to Error-Rec
+
+			Write Error-Rec.
+
 		Move "no" to Invalid-flag.
 
       * moves data from file section to working storage
@@ -427,7 +930,18 @@
 
 		If Bedrooms > 0 and Bathrooms > 0
 
-		Add BaBSaleAccum to BaB-baths(Bedrooms, Bathrooms)
+		Move Bedrooms to Bed-Subscript
+		If Bedrooms > 6
+			Move 6 to Bed-Subscript
+		End-if
+
+		Move Bathrooms to Bath-Subscript
+		If Bathrooms > 5
+			Move 5 to Bath-Subscript
+		End-if
+
+		Add BaBSaleAccum to
+			BaB-baths(Bed-Subscript, Bath-Subscript)
 
 		End-if.
 
@@ -468,7 +982,51 @@
 		if Bedrooms > 0
 
 			Add BaBSaleAccum to sale-prices(Bedrooms).
-		
+
+		Perform 2250-Classify-Prop-Type
+			varying Prop-Type-index
+			from 1 by 1 until Prop-Type-index > 7
+			or Property-Type = prop-types(Prop-Type-index).
+
+		If Prop-Type-index > 7
+			Move 7 to Prop-Type-index.
+
+		Add 1 to counts-per-prop-type(Prop-Type-index).
+		Add Sale-Price to
+			sale-accums-per-prop-type(Prop-Type-index).
+
+		Perform 2260-Classify-Top-Sale
+			varying Top-Sales-Index
+			from 1 by 1 until Top-Sales-Index >
+			Top-Sales-Count
+			or Sale-Price >
+			Top-Sale-Price(Top-Sales-Index).
+
+		If Top-Sales-Index not > 10
+
+			If Top-Sales-Count < 10
+				Add 1 to Top-Sales-Count
+			End-if
+
+			Move Top-Sales-Count to Shift-Limit
+
+			Perform 2270-Shift-Top-Sale-Down
+				varying Shift-Index
+				from Shift-Limit by -1
+				until Shift-Index <=
+				Top-Sales-Index
+
+			Move Sale-Price to
+				Top-Sale-Price(Top-Sales-Index)
+			Move Adrs to
+				Top-Sale-Adrs(Top-Sales-Index)
+			Move City to
+				Top-Sale-City(Top-Sales-Index)
+			Move Sale-Year to
+				Top-Sale-Year(Top-Sales-Index)
+
+		End-if.
+
 		IF Square-Feet > 0 THEN
 			Add Square-Feet to SqFt-accum
 			Add 1 to Nonzero-counter
@@ -494,10 +1052,33 @@
 			MOVE Estimate-value TO Estimate-value-out
 		END-IF.
 
+      * estimates a monthly mortgage payment on Estimate-value at
+      * the standard assumed rate and term, via the usual fixed-rate
+      * amortization formula
+		Compute Mortgage-Monthly-Rate rounded =
+			Mortgage-Annual-Rate / 12.
+
+		Compute Mortgage-Growth-Factor rounded =
+			(1 + Mortgage-Monthly-Rate) ** Mortgage-Months.
+
+		Compute Monthly-Payment rounded =
+			Estimate-value * Mortgage-Monthly-Rate *
+			Mortgage-Growth-Factor /
+			(Mortgage-Growth-Factor - 1).
+
+		Move Monthly-Payment to Monthly-Payment-Out.
 
 	Write Output-Rec from Info-Line
 	at EOP perform 1999-Page-End.
-		
+
+      * writes the same sale's address, city, price, and coordinates
+      * as a comma-delimited line for the county's mapping tool
+	Move Adrs to Gis-Adrs.
+	Move City to Gis-City.
+	Move Sale-Price to Gis-Sale-Price.
+	Move Latitude to Gis-Latitude.
+	Move Longitude to Gis-Longitude.
+	Write Gis-Rec from Gis-Line.
 
       * writes a line of spaces before writing the footer
       * closes input and output files
@@ -517,8 +1098,10 @@
 
 		Divide Nonzero-counter into SqFt-accum.
 
+		Move Sale-accum to Sale-Hash-Total.
+
 		Divide Nonzero-counter into Sale-accum.
-		
+
 		Move SqFt-accum to SqFt-accum-out.
 
 		Move Bath-accum to Bath-accum-out.
@@ -541,6 +1124,44 @@
 
 		Write Output-Rec.
 
+		Move Sale-Hash-Total to Hash-Total-Out.
+
+		Write Output-Rec from Hash-Total-line.
+
+		Move spaces to Output-Rec.
+
+		Write Output-Rec.
+
+		If Filtered-Record-Count > 0
+
+			Move Filtered-Record-Count to Filtered-Out
+			Write Output-Rec from Filtered-line
+			Move spaces to Output-Rec
+			Write Output-Rec
+
+		End-if.
+
+		If Input-Record-Count not =
+			report-accum + Error-Record-Count +
+			Filtered-Record-Count
+
+			Move "yes" to Recon-Flag
+
+		End-if.
+
+		If recon-bad
+
+			Compute Recon-Input-Out =
+				Input-Record-Count
+			Compute Recon-Total-Out =
+				report-accum + Error-Record-Count +
+				Filtered-Record-Count
+			Write Output-Rec from Recon-line
+			Move spaces to Output-Rec
+			Write Output-Rec
+
+		End-if.
+
 		Write Output-Rec from Report-Footer.
 		
 		Perform 3001-Blank-line until Eop-Flag = "yes".
@@ -566,21 +1187,82 @@
 		Write Output-Rec from BaBBedsHeader.
 
 		Perform 3003-Baths-and-beds-table-loop
-		   varying row-index from 1 by 1 until 
+		   varying row-index from 1 by 1 until
 		row-index > 6.
 
+		Perform 3001-Blank-line until Eop-Flag = "yes".
+		Add 1 to Page-number.
+
+		Write Output-Rec from Page-number-line.
+
+		Write Output-Rec from Prop-Type-rollup-headers
+		after advancing page.
+
+		Perform 3004-Prop-Type-Loop
+			varying Prop-Type-index
+			from 1 by 1 until Prop-Type-index > 7.
+
 		Move "no" to Eop-Flag.
 
 		Perform 3001-Blank-line until Eop-Flag = "yes".
 
 		Add 1 to Page-number.
-			
+
+		Write Output-Rec from Page-number-line.
+
+		Write Output-Rec from Top-Sales-headers
+		after advancing page.
+
+		Perform 3005-Top-Sales-Loop
+			varying Top-Sales-Index
+			from 1 by 1 until Top-Sales-Index >
+			Top-Sales-Count.
+
+		Move "no" to Eop-Flag.
+
+		Perform 3001-Blank-line until Eop-Flag = "yes".
+
+		Add 1 to Page-number.
+
 		Perform 3001-Blank-line until Eop-Flag = "yes".
 
 		Write Output-Rec from Page-number-line.
 		
-		Close Real-Estate-File outputFile errorFile 
-		cityRatesFile.
+		Perform 1900-Write-Run-Log.
+		Perform 1950-Reset-Checkpoint.
+		Close Real-Estate-File outputFile errorFile
+		cityRatesFile gisFile Run-Control-File.
+
+      * appends one line to runcontrol.log recording when this run
+      * happened and how many records it read/wrote/errored
+	1900-Write-Run-Log.
+
+		Move function current-date to Current-Date-Time.
+
+		String CDT-Month "/" CDT-Day "/" CDT-Year
+			Delimited by size into RCL-Date
+		End-string.
+
+		String CDT-Hour ":" CDT-Minute ":" CDT-Second
+			Delimited by size into RCL-Time
+		End-string.
+
+		Move Input-Record-Count to RCL-Input-Out.
+		Move report-accum to RCL-Output-Out.
+		Move Error-Record-Count to RCL-Error-Out.
+
+		Write Run-Control-Rec from Run-Control-Line.
+
+      * reaching this point means the whole input file was read to
+      * Eof with no restart needed, so the high-water mark left by
+      * 1200-Main-Loop's periodic checkpoints no longer applies -
+      * clear it so tomorrow's run starts at record 1 instead of
+      * mistaking today's finish line for an unfinished restart
+	1950-Reset-Checkpoint.
+
+		Close checkpointFile.
+		Open Output checkpointFile.
+		Close checkpointFile.
 
       * moves each value of the table on page 7 to the table that actually gets printed
 	3301-Print-BaB-row.
@@ -588,10 +1270,62 @@
 		Move BaB-baths(row-index, column-index) to 
 		BaB-total-out(column-index).
 
+      * no-op body; the search for a matching property type happens
+      * entirely in the Perform ... Varying's Until condition
+	2250-Classify-Prop-Type.
+
+		Continue.
+
+      * no-op body; the search for where this sale ranks happens
+      * entirely in the Perform ... Varying's Until condition
+	2260-Classify-Top-Sale.
+
+		Continue.
+
+      * shifts one entry of Top-Sales-Table down a slot, making room
+      * to insert a newly-ranked sale above it
+	2270-Shift-Top-Sale-Down.
+
+		Move Top-Sale-Price(Shift-Index - 1) to
+			Top-Sale-Price(Shift-Index).
+		Move Top-Sale-Adrs(Shift-Index - 1) to
+			Top-Sale-Adrs(Shift-Index).
+		Move Top-Sale-City(Shift-Index - 1) to
+			Top-Sale-City(Shift-Index).
+		Move Top-Sale-Year(Shift-Index - 1) to
+			Top-Sale-Year(Shift-Index).
+
+      * prints one property-type's record count and sale-price total
+	3004-Prop-Type-Loop.
+
+		Move "no" to Eop-Flag.
+		Move prop-types(Prop-Type-index) to
+			Prop-Type-per-sale-accum.
+		Move counts-per-prop-type(Prop-Type-index) to
+			Count-per-prop-type.
+		Move sale-accums-per-prop-type(Prop-Type-index) to
+			Sale-accum-per-prop-type.
+		Write Output-Rec from Prop-Type-and-sale-accum.
+
+      * prints one line of the top-10-by-Sale-Price ranking
+	3005-Top-Sales-Loop.
+
+		Move "no" to Eop-Flag.
+		Move Top-Sales-Index to Top-Sale-Rank-Out.
+		Move Top-Sale-Price(Top-Sales-Index) to
+			Top-Sale-Price-Out.
+		Move Top-Sale-Adrs(Top-Sales-Index) to
+			Top-Sale-Adrs-Out.
+		Move Top-Sale-City(Top-Sales-Index) to
+			Top-Sale-City-Out.
+		Move Top-Sale-Year(Top-Sales-Index) to
+			Top-Sale-Year-Out.
+		Write Output-Rec from Top-Sales-Line.
+
       * paragraph that actually writes the table to the Output-Rec
 	3003-Baths-and-beds-table-loop.
-		
-		Move row-index to row-index-out.
+
+		Move BaB-Row-Labels(row-index) to row-index-out.
 
 		Perform 3301-Print-BaB-row varying column-index from 1
 		   by 1 until column-index > 5.
