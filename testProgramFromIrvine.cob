@@ -8,9 +8,12 @@
 	File-Control.
 		Select Input-File 
                        assign to "/home1/c/a/acsi203/company.dat".
-		Select Output-File 
+		Select Output-File
                        assign to "prog1.out"
                        organization is line sequential.
+		Select Terminated-File
+                       assign to "payrollterm.dat"
+                       organization is line sequential.
 
 	Data Division.
 	File Section.
@@ -20,32 +23,81 @@
 		02	First-Name	Pic x(20).
 		02	Filler		Pic x(57).
 		02	Hired		Pic x(10).
-                02      SSN             Pic 9(7).		
+                02      SSN             Pic 9(7).
                 02	Mar-Stat        Pic X.
+                        88 married value "M".
                 02      Emp-Stat        Pic x.
+                        88 active value "A".
 		02	Salary          Pic 99v99.
                 02      Filler          Pic X.
 
 	FD	Output-File.
 	01	Output-Rec		Pic x(132).
 
+	FD	Terminated-File.
+	01	Terminated-Rec		Pic x(132).
+
 
 	Working-Storage Section.
 	01	Eof-Flag		Pic xxx value "No".
-	
+
+      * flat withholding rates applied to gross pay based on Mar-Stat;
+      * not a real tax table, just a standard assumed split between
+      * the single and married rate
+	01	Single-Withholding-Rate	Pic v99 value .20.
+
+	01	Married-Withholding-Rate	Pic v99 value .12.
+
+	01	Withholding-Rate	Pic v99 value 0.
+
+	01	Withholding-Amt		Pic 99v99 value 0.
+
+	01	Net-Pay			Pic 99v99 value 0.
+
 	01	Report-Header.
 		02 Filler		Pic x(59) value spaces.
 		02 Filler		Pic x(14) value
 			"Payroll Report".
                 02 Filler               Pic x(59) value spaces.
 
+	01	Terminated-Header.
+		02 Filler		Pic x(48) value spaces.
+		02 Filler		Pic x(36) value
+			"Terminated Employees - Not Paid".
+                02 Filler               Pic x(48) value spaces.
+
+	01	Column-headers.
+		02 Filler		Pic x(9) value "Last Name".
+		02 Filler		Pic x(6) value spaces.
+		02 Filler		Pic x(10) value "First Name".
+		02 Filler		Pic x(6) value spaces.
+		02 Filler		Pic x(1) value "M".
+		02 Filler		Pic x(4) value spaces.
+		02 Filler		Pic x(5) value "Gross".
+		02 Filler		Pic x(4) value spaces.
+		02 Filler		Pic x(4) value "W/H".
+		02 Filler		Pic x(4) value spaces.
+		02 Filler		Pic x(3) value "Net".
+		02 Filler		Pic x(4) value spaces.
+		02 Filler		Pic x(3) value "SSN".
+
 	01	Info-Line.
 		02 Last-Name-Out	Pic x(10).
 		02 Filler		Pic x(5) value spaces.
 		02 First-Name-Out	Pic x(10).
 		02 Filler		Pic x(5) value spaces.
-		02 Salary-Out		Pic 99.99.
-                02 Filler               Pic x(97).
+		02 Mar-Stat-Out		Pic x(1).
+		02 Filler		Pic x(4) value spaces.
+		02 Gross-Pay-Out	Pic Z9.99.
+		02 Filler		Pic x(3) value spaces.
+		02 Withholding-Out	Pic Z9.99.
+		02 Filler		Pic x(3) value spaces.
+		02 Net-Pay-Out		Pic Z9.99.
+		02 Filler		Pic x(4) value spaces.
+      * shows only the last 4 digits of SSN; built in 1200-Main-Loop
+      * via reference modification, never the full SSN in the clear
+		02 Masked-SSN-Out	Pic x(8).
+                02 Filler               Pic x(64).
 
 	Procedure Division.
 	0000-Main-Logic.
@@ -55,18 +107,59 @@
 		Stop Run.
 
 	1000-Init.
-		Open Input Input-File 
-                     output Output-File.
+		Open Input Input-File
+                     output Output-File
+                            Terminated-File.
 		Write Output-Rec from Report-Header.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Output-Rec from Column-headers.
+		Move spaces to Output-Rec.
+		Write Output-Rec.
+		Write Terminated-Rec from Terminated-Header.
+		Move spaces to Terminated-Rec.
+		Write Terminated-Rec.
+		Write Terminated-Rec from Column-headers.
+		Move spaces to Terminated-Rec.
+		Write Terminated-Rec.
 		Read Input-File at end move "Yes" to Eof-Flag.
 
+      * computes a withholding amount off Salary using the single or
+      * married rate per Mar-Stat, and prints gross, withholding, and
+      * net pay instead of just the gross figure; terminated employees
+      * are routed to Terminated-File instead of being paid
 	1200-Main-Loop.
 		  Move Last-Name to Last-Name-Out.
 		  Move First-Name to First-Name-Out.
-		  Move Salary to Salary-Out.
-		  Write Output-Rec from Info-Line.
+		  Move Mar-Stat to Mar-Stat-Out.
+		  Move Salary to Gross-Pay-Out.
+
+		  If married
+			  Move Married-Withholding-Rate to
+				  Withholding-Rate
+		  Else
+			  Move Single-Withholding-Rate to
+				  Withholding-Rate
+		  End-if.
+
+		  Compute Withholding-Amt rounded =
+			  Salary * Withholding-Rate.
+		  Compute Net-Pay = Salary - Withholding-Amt.
+
+		  Move Withholding-Amt to Withholding-Out.
+		  Move Net-Pay to Net-Pay-Out.
+
+		  Move "XXX-" to Masked-SSN-Out(1:4).
+		  Move SSN(4:4) to Masked-SSN-Out(5:4).
+
+		  If active
+			  Write Output-Rec from Info-Line
+		  Else
+			  Write Terminated-Rec from Info-Line
+		  End-if.
+
 		  Read Input-File at end move "Yes" to eof-flag.
 
 	1300-Finish.
-		Close Output-File Input-File.
+		Close Output-File Input-File Terminated-File.
 
